@@ -0,0 +1,57 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. VALIDA-ORGSUB.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Confere se os subscritos de setor/departamento/
+      *                servidor estao dentro da faixa valida de
+      *                WS-TAB-EMPRESA (1-3/1-4/1-4) antes de qualquer
+      *                programa referenciar a tabela, ja que varios
+      *                jobs em lote vao passar a indexar nela e uma
+      *                referencia fora de faixa silenciosa e dificil
+      *                de diagnosticar depois.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Programa original.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       DATA                DIVISION.
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-DUMMY          PIC X(01)   VALUE SPACES.
+      *
+       LINKAGE             SECTION.
+       01 LK-SETOR          PIC 9(01).
+       01 LK-DEPTO          PIC 9(01).
+       01 LK-SERVIDOR       PIC 9(01).
+       01 LK-STATUS         PIC X(02).
+      *    "00" SUBSCRITOS DENTRO DA FAIXA (1-3/1-4/1-4)
+      *    "01" SETOR FORA DA FAIXA 1-3
+      *    "02" DEPARTAMENTO FORA DA FAIXA 1-4
+      *    "03" SERVIDOR FORA DA FAIXA 1-4
+      *
+       PROCEDURE           DIVISION USING LK-SETOR
+                                           LK-DEPTO
+                                           LK-SERVIDOR
+                                           LK-STATUS.
+       00000-PRINCIPAL.
+           PERFORM 00010-PROCESSO.
+           GOBACK.
+      *
+       00010-PROCESSO      SECTION.
+      *
+           MOVE "00" TO LK-STATUS.
+           IF LK-SETOR < 1 OR LK-SETOR > 3
+              MOVE "01" TO LK-STATUS
+           ELSE
+              IF LK-DEPTO < 1 OR LK-DEPTO > 4
+                 MOVE "02" TO LK-STATUS
+              ELSE
+                 IF LK-SERVIDOR < 1 OR LK-SERVIDOR > 4
+                    MOVE "03" TO LK-STATUS
+                 END-IF
+              END-IF
+           END-IF.
+       00010-END.
