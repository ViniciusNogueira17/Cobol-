@@ -0,0 +1,186 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. VALIDA-CNPJ.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Valida o CNPJ (14 digitos) de fornecedores,
+      *                nos mesmos moldes do VALIDA-CPF: soma ponderada,
+      *                dois digitos verificadores e guarda contra
+      *                numeros com todos os digitos iguais.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CNPJ-TRANS-FILE ASSIGN TO "CNPJTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  CNPJ-TRANS-FILE.
+       01  CNPJ-TRANS-REC      PIC X(14).
+      *
+       WORKING-STORAGE     SECTION.
+       01 CNPJ              PIC X(14)   VALUE SPACES.
+       01 DIGITO-A          PIC 9(01)   VALUE ZEROES.
+       01 DIGITO-B          PIC 9(01)   VALUE ZEROES.
+       01 RESULTADO         PIC 9(04)   VALUE ZEROES.
+       01 RESTO             PIC 9(04)   VALUE ZEROES.
+       01 DIVIDENDO         PIC 9(04)   VALUE ZEROES.
+       01 DIGITO            PIC 9(01)   VALUE ZEROES.
+       01 DIVISOR           PIC 9(05)   VALUE ZEROES.
+       01 WS-PESOS-A.
+      * PESOS DO PRIMEIRO DIGITO VERIFICADOR (12 POSICOES)
+           03 WS-PESO-A      PIC 9(02)  OCCURS 12 TIMES
+              VALUE ZEROES.
+       01 WS-PESOS-B.
+      * PESOS DO SEGUNDO DIGITO VERIFICADOR (13 POSICOES)
+           03 WS-PESO-B      PIC 9(02)  OCCURS 13 TIMES
+              VALUE ZEROES.
+       01 FLAGL.
+           03 FLAG-F  PIC X(14).
+              88 FLAG-FALSO VALUE  "11111111111111"
+                                   "22222222222222"
+                                   "33333333333333"
+                                   "44444444444444"
+                                   "55555555555555"
+                                   "66666666666666"
+                                   "77777777777777"
+                                   "88888888888888"
+                                   "99999999999999"
+                                   "00000000000000".
+
+       01 X                 PIC 9(04)   VALUE ZEROES.
+       01 WS-EOF-SW          PIC X(01)  VALUE "N".
+          88 WS-EOF                     VALUE "Y".
+       01 WS-CONTADOR-LIDOS   PIC 9(07) VALUE ZEROES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00020-PROCESSO UNTIL WS-EOF.
+           PERFORM 00030-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      * MONTA OS PESOS 5,4,3,2,9,8,7,6,5,4,3,2 (1o DIGITO) E
+      * 6,5,4,3,2,9,8,7,6,5,4,3,2 (2o DIGITO), COMO DEFINIDO PELA
+      * RECEITA FEDERAL PARA O CALCULO DO MODULO 11 DO CNPJ.
+           DISPLAY "INICIO DO PROGRAMA".
+           DISPLAY " ".
+           MOVE 5 TO WS-PESO-A(1).
+           MOVE 4 TO WS-PESO-A(2).
+           MOVE 3 TO WS-PESO-A(3).
+           MOVE 2 TO WS-PESO-A(4).
+           MOVE 9 TO WS-PESO-A(5).
+           MOVE 8 TO WS-PESO-A(6).
+           MOVE 7 TO WS-PESO-A(7).
+           MOVE 6 TO WS-PESO-A(8).
+           MOVE 5 TO WS-PESO-A(9).
+           MOVE 4 TO WS-PESO-A(10).
+           MOVE 3 TO WS-PESO-A(11).
+           MOVE 2 TO WS-PESO-A(12).
+
+           MOVE 6 TO WS-PESO-B(1).
+           MOVE 5 TO WS-PESO-B(2).
+           MOVE 4 TO WS-PESO-B(3).
+           MOVE 3 TO WS-PESO-B(4).
+           MOVE 2 TO WS-PESO-B(5).
+           MOVE 9 TO WS-PESO-B(6).
+           MOVE 8 TO WS-PESO-B(7).
+           MOVE 7 TO WS-PESO-B(8).
+           MOVE 6 TO WS-PESO-B(9).
+           MOVE 5 TO WS-PESO-B(10).
+           MOVE 4 TO WS-PESO-B(11).
+           MOVE 3 TO WS-PESO-B(12).
+           MOVE 2 TO WS-PESO-B(13).
+
+           OPEN INPUT CNPJ-TRANS-FILE.
+           PERFORM 00024-LE-TRANSACAO.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * VALIDA UM REGISTRO DO ARQUIVO DE TRANSACOES POR VEZ
+           MOVE CNPJ-TRANS-REC TO CNPJ.
+           MOVE CNPJ            TO FLAG-F.
+
+           IF FLAG-FALSO
+              DISPLAY CNPJ " - *** NAO VERDADEIRO ***"
+           ELSE
+              PERFORM 00021-CALCULA-DIGITO-A
+              IF  CNPJ(13:1) NOT EQUAL DIGITO-A
+                  DISPLAY CNPJ " - *** CNPJ INVALIDO ***"
+              ELSE
+                  PERFORM 00022-CALCULA-DIGITO-B
+                  IF CNPJ(14:1) NOT EQUAL DIGITO-B
+                     DISPLAY CNPJ " - *** CNPJ INVALIDO ***"
+                  ELSE
+                     DISPLAY CNPJ " - *** CNPJ VALIDO ***"
+                  END-IF
+              END-IF
+           END-IF.
+
+           PERFORM 00024-LE-TRANSACAO.
+       00020-END.
+      *
+       00021-CALCULA-DIGITO-A SECTION.
+      * SOMA PONDERADA DOS 12 PRIMEIROS DIGITOS DO CNPJ
+           MOVE 0 TO DIVISOR.
+           PERFORM 00027-SOMA-DIGITO-A
+              VARYING X FROM 1 BY 1 UNTIL X > 12.
+
+           DIVIDE DIVISOR BY 11 GIVING RESULTADO REMAINDER RESTO.
+           IF RESTO < 2
+              MOVE 0 TO DIGITO-A
+           ELSE
+              COMPUTE DIGITO-A = 11 - RESTO
+           END-IF.
+       00021-END.
+      *
+       00022-CALCULA-DIGITO-B SECTION.
+      * SOMA PONDERADA DOS 12 DIGITOS ORIGINAIS MAIS O DIGITO-A
+           MOVE 0 TO DIVISOR.
+           PERFORM 00028-SOMA-DIGITO-B
+              VARYING X FROM 1 BY 1 UNTIL X > 13.
+
+           DIVIDE DIVISOR BY 11 GIVING RESULTADO REMAINDER RESTO.
+           IF RESTO < 2
+              MOVE 0 TO DIGITO-B
+           ELSE
+              COMPUTE DIGITO-B = 11 - RESTO
+           END-IF.
+       00022-END.
+      *
+       00024-LE-TRANSACAO     SECTION.
+      * LE O PROXIMO REGISTRO DO ARQUIVO DE CNPJS A VALIDAR
+           READ CNPJ-TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LIDOS
+           END-READ.
+       00024-END.
+      *
+       00027-SOMA-DIGITO-A    SECTION.
+           MOVE CNPJ(X:1) TO DIGITO.
+           COMPUTE DIVISOR = DIVISOR + (DIGITO * WS-PESO-A(X)).
+       00027-END.
+      *
+       00028-SOMA-DIGITO-B    SECTION.
+           IF X < 13
+              MOVE CNPJ(X:1) TO DIGITO
+           ELSE
+              MOVE DIGITO-A  TO DIGITO
+           END-IF.
+           COMPUTE DIVISOR = DIVISOR + (DIGITO * WS-PESO-B(X)).
+       00028-END.
+      *
+       00030-FIM           SECTION.
+      *
+           CLOSE CNPJ-TRANS-FILE.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CNPJS LIDOS.: " WS-CONTADOR-LIDOS.
+           DISPLAY "FIM DO PROGRAMA".
+       00030-END.
+      *
