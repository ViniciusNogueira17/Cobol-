@@ -0,0 +1,473 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CPFBATCH.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Roda a validacao de CPF em lote contra um
+      *                arquivo de transacoes, grava o mestre de CPFs
+      *                validados e o relatorio de excecoes. O calculo
+      *                dos digitos verificadores fica na subrotina
+      *                VALIDA-CPF.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Programa original (VALIDA-CPF) batch-enabled:
+      *                  passou a ler CPFs de um arquivo de transacoes.
+      * 2026-08-08  RMS  CPFs validados passaram a ser gravados em
+      *                  arquivo mestre indexado.
+      * 2026-08-08  RMS  CPFs rejeitados passaram a ser gravados em
+      *                  relatorio de excecoes com codigo de motivo.
+      * 2026-08-08  RMS  Calculo dos digitos verificadores extraido
+      *                  para a subrotina VALIDA-CPF; este programa foi
+      *                  renomeado de VALIDA-CPF para CPFBATCH para que
+      *                  o nome VALIDA-CPF ficasse livre para a
+      *                  subrotina chamavel.
+      * 2026-08-08  RMS  Checkpoint/restart: grava um registro de
+      *                  checkpoint a cada N CPFs processados e, se
+      *                  encontrar checkpoint de uma rodada anterior,
+      *                  salta os registros ja processados.
+      * 2026-08-08  RMS  A busca de UF agora vem da subrotina
+      *                  VALIDA-CPF (tabela UFTAB), em vez do EVALUATE
+      *                  local digito a digito.
+      * 2026-08-08  RMS  CPFs com digito verificador invalido agora
+      *                  tem o calculo passo a passo gravado no
+      *                  relatorio de rastreio CPFTRACE, para o caso de
+      *                  o empregado contestar o resultado.
+      * 2026-08-08  RMS  CPF exibido no console/job log agora sai
+      *                  mascarado (so os 2 ultimos digitos), via
+      *                  MASCARA-CPF, por exigencia de LGPD; o CPF
+      *                  completo continua so no mestre indexado, na
+      *                  excecao e no rastreio, que sao trilhas
+      *                  restritas.
+      * 2026-08-09  RMS  STOP RUN trocado por GOBACK em 00000-PRINCIPAL
+      *                  para que o programa continue rodando sozinho
+      *                  (GOBACK equivale a STOP RUN quando e o programa
+      *                  inicial) mas tambem possa ser chamado como um
+      *                  passo do novo driver MAINCTL sem encerrar o job
+      *                  inteiro.
+      * 2026-08-09  RMS  Passou a gravar um registro de trilha de
+      *                  auditoria no arquivo compartilhado AUDITLOG
+      *                  ao final da execucao (copybook AUDITREC), com
+      *                  o total de CPFs lidos e rejeitados da rodada.
+      * 2026-08-09  RMS  RETURN-CODE passou a ser fixado de forma
+      *                  padronizada (copybook RETCODE) em vez de ficar
+      *                  sempre zero por omissao: 16 se o CPFTRANS nao
+      *                  abrir (e o passo aborta sem processar), 4 se
+      *                  houve CPF rejeitado na rodada, 0 caso
+      *                  contrario.
+      * 2026-08-09  RMS  DATA-HOJE passou a vir de ACCEPT FROM DATE
+      *                  YYYYMMDD (ano com 4 digitos) em vez de ACCEPT
+      *                  FROM DATE (ano com 2 digitos) mais "2000 +"
+      *                  somado na mao, que assumia sempre o seculo 20XX.
+      * 2026-08-09  RMS  Corrigido o restart: CPFMAST/CPFEXCPT/CPFTRACE
+      *                  estavam sendo abertos sempre em OUTPUT, o que
+      *                  apagava os registros da rodada anterior mesmo
+      *                  quando o checkpoint mandava saltar as
+      *                  transacoes ja processadas. Agora, em restart,
+      *                  CPFMAST abre I-O e CPFEXCPT/CPFTRACE abrem
+      *                  EXTEND; OUTPUT fica so para a rodada nova.
+      * 2026-08-09  RMS  00025-GRAVA-MESTRE somava em ACEITOS e no HASH
+      *                  mesmo quando o WRITE batia INVALID KEY (CPF ja
+      *                  existente no mestre), contando um registro
+      *                  rejeitado como aceito e quebrando o total de
+      *                  controle LIDOS = ACEITOS + REJEITADOS. Passou a
+      *                  somar em ACEITOS/HASH so em NOT INVALID KEY; a
+      *                  chave duplicada agora vai para o relatorio de
+      *                  excecoes (motivo 04) e conta em REJEITADOS,
+      *                  como qualquer outro CPF rejeitado.
+      * 2026-08-09  RMS  O registro de checkpoint so guardava a
+      *                  quantidade de CPFs lidos; num restart, os
+      *                  totais de ACEITOS/REJEITADOS/HASH-CPF voltavam
+      *                  a zero enquanto LIDOS retomava de onde parou
+      *                  (via o salto de leituras), quebrando o total de
+      *                  controle LIDOS = ACEITOS + REJEITADOS justo no
+      *                  cenario de restart. O checkpoint agora tambem
+      *                  grava ACEITOS/REJEITADOS/HASH-CPF a cada
+      *                  intervalo, e o restart restaura os tres a
+      *                  partir do ultimo checkpoint lido.
+      * 2026-08-09  RMS  00029-GRAVA-CHECKPOINT e 00029-GRAVA-AUDITORIA
+      *                  tinham o mesmo prefixo numerico, com
+      *                  00024-LE-TRANSACAO fisicamente espremido entre
+      *                  os dois -- a numeracao parou de bater com a
+      *                  ordem fisica do paragrafo depois que o
+      *                  checkpoint passou a gravar mais campos.
+      *                  00024-LE-TRANSACAO voltou para perto de
+      *                  00020-PROCESSO (que e quem usa) e a gravacao
+      *                  de checkpoint virou 00028B-GRAVA-CHECKPOINT,
+      *                  no mesmo estilo de sufixo de letra ja usado em
+      *                  00027A/00028A.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CPF-TRANS-FILE ASSIGN TO "CPFTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CPFTRANS-STATUS.
+
+           SELECT CPF-MASTER-FILE ASSIGN TO "CPFMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF-MST-CHAVE.
+
+           SELECT CPF-EXCECAO-FILE ASSIGN TO "CPFEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CPF-CHECKPOINT-FILE ASSIGN TO "CPFCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CPF-TRACE-FILE ASSIGN TO "CPFTRACE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  CPF-TRANS-FILE.
+       01  CPF-TRANS-REC       PIC X(11).
+
+       FD  CPF-MASTER-FILE.
+           COPY CPFMSTR.
+
+       FD  CPF-EXCECAO-FILE.
+       01  CPF-EXCECAO-REC.
+           03 EXC-CPF              PIC X(11).
+           03 FILLER               PIC X(02)   VALUE SPACES.
+           03 EXC-MOTIVO-COD       PIC X(02).
+           03 FILLER               PIC X(02)   VALUE SPACES.
+           03 EXC-MOTIVO-DESC      PIC X(35).
+
+       FD  CPF-CHECKPOINT-FILE.
+       01  CKPT-REC.
+           03 CKPT-CONTADOR-LIDOS   PIC 9(07).
+           03 CKPT-TOTAL-ACEITOS    PIC 9(07).
+           03 CKPT-TOTAL-REJEITADOS PIC 9(07).
+           03 CKPT-HASH-CPF         PIC 9(09).
+
+       FD  CPF-TRACE-FILE.
+       01  CPF-TRACE-REC.
+           03 TRCR-CPF             PIC X(11).
+           03 TRCR-PASSO           PIC X(01).
+           03 TRCR-POSICAO         PIC 9(02).
+           03 TRCR-PESO            PIC 9(02).
+           03 TRCR-DIGITO          PIC 9(01).
+           03 TRCR-DIVISOR         PIC 9(04).
+           03 TRCR-RESTO           PIC 9(04).
+           03 TRCR-DIGVERIF        PIC 9(01).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-AUDIT-DATA        PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-HORA        PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-STATUS        PIC X(02)   VALUE SPACES.
+       01 WS-CPFTRANS-STATUS   PIC X(02)   VALUE SPACES.
+       01 WS-ABORT-SW          PIC X(01)   VALUE "N".
+          88 WS-ABORT                       VALUE "S".
+       01 WS-TOTAL-REJEITADOS  PIC 9(07)   VALUE ZEROES.
+       01 WS-TOTAL-ACEITOS    PIC 9(07)   VALUE ZEROES.
+       01 WS-CPF-NUM           PIC 9(11)   VALUE ZEROES.
+       01 WS-HASH-CPF          PIC 9(09)   VALUE ZEROES.
+       01 CPF                 PIC X(11)   VALUE SPACES.
+       01 WS-DIGITO-A          PIC 9(01)   VALUE ZEROES.
+       01 WS-DIGITO-B          PIC 9(01)   VALUE ZEROES.
+       01 WS-STATUS            PIC X(02)   VALUE "00".
+       01 WS-UF-SIGLAS         PIC X(20)   VALUE SPACES.
+       01 WS-UF-REGIAO         PIC X(14)   VALUE SPACES.
+       01  DATA-HOJE.
+           03 ANO          PIC 9(04).
+           03 MES          PIC 9(02).
+           03 DIA          PIC 9(02).
+       01 WS-EOF-SW        PIC X(01)   VALUE "N".
+          88 WS-EOF                    VALUE "Y".
+       01 WS-CONTADOR-LIDOS   PIC 9(07) VALUE ZEROES.
+       01 WS-ANO-COMPLETO     PIC 9(04) VALUE ZEROES.
+       01 WS-CKPT-STATUS      PIC X(02) VALUE SPACES.
+       01 WS-CKPT-INTERVALO   PIC 9(05) VALUE 1000.
+       01 WS-CKPT-CONTADOR    PIC 9(07) VALUE ZEROES.
+       01 WS-CKPT-TOTAL-ACEITOS    PIC 9(07) VALUE ZEROES.
+       01 WS-CKPT-TOTAL-REJEITADOS PIC 9(07) VALUE ZEROES.
+       01 WS-CKPT-HASH-CPF         PIC 9(09) VALUE ZEROES.
+       01 WS-RESTART-SW       PIC X(01) VALUE "N".
+          88 WS-RESTART                 VALUE "S".
+       01 WS-CKPT-QUOCIENTE   PIC 9(07) VALUE ZEROES.
+       01 WS-CKPT-RESTO       PIC 9(05) VALUE ZEROES.
+       01 WS-TRACE-SW         PIC X(01) VALUE "S".
+       01 WS-TRC-INDICE       PIC 9(02) VALUE ZEROES.
+       COPY CPFTRACE.
+       01 WS-CPF-MASCARADO    PIC X(11) VALUE SPACES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-PROCESSO UNTIL WS-EOF
+           END-IF.
+           PERFORM 00030-FIM.
+           GOBACK.
+       00010-INICIO        SECTION.
+      *
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+           DISPLAY "HOJE SAO: " DIA "/" MES "/" ANO ".".
+           MOVE ANO TO WS-ANO-COMPLETO.
+
+           DISPLAY "INICIO DO PROGRAMA".
+           DISPLAY " ".
+
+           PERFORM 00028-VERIFICA-CHECKPOINT.
+
+           OPEN INPUT CPF-TRANS-FILE.
+           IF WS-CPFTRANS-STATUS NOT = "00"
+              DISPLAY "*** CPFTRANS NAO ABRIU (STATUS "
+                      WS-CPFTRANS-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              IF WS-RESTART
+                 OPEN I-O CPF-MASTER-FILE
+                 OPEN EXTEND CPF-EXCECAO-FILE
+                 OPEN EXTEND CPF-TRACE-FILE
+                 OPEN EXTEND CPF-CHECKPOINT-FILE
+                 DISPLAY "RESTART: SALTANDO " WS-CKPT-CONTADOR
+                         " REGISTROS JA PROCESSADOS"
+                 PERFORM 00024-LE-TRANSACAO
+                    WS-CKPT-CONTADOR TIMES
+              ELSE
+                 OPEN OUTPUT CPF-MASTER-FILE
+                 OPEN OUTPUT CPF-EXCECAO-FILE
+                 OPEN OUTPUT CPF-TRACE-FILE
+                 OPEN OUTPUT CPF-CHECKPOINT-FILE
+              END-IF
+              PERFORM 00024-LE-TRANSACAO
+           END-IF.
+      *
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * VALIDA UM REGISTRO DO ARQUIVO DE TRANSACOES POR VEZ, CHAMANDO
+      * A SUBROTINA COMPARTILHADA DE CALCULO DOS DIGITOS VERIFICADORES
+           MOVE SPACES TO CPF-EXCECAO-REC.
+           MOVE CPF-TRANS-REC TO CPF.
+
+           CALL "VALIDA-CPF" USING CPF WS-DIGITO-A WS-DIGITO-B
+                                    WS-STATUS WS-UF-SIGLAS WS-UF-REGIAO
+                                    WS-TRACE-SW TRC-TRACE-REC
+           END-CALL.
+
+           CALL "MASCARA-CPF" USING CPF WS-CPF-MASCARADO
+           END-CALL.
+
+           EVALUATE WS-STATUS
+               WHEN "01"
+                   DISPLAY WS-CPF-MASCARADO " - *** NAO VERDADEIRO ***"
+                   MOVE "01" TO EXC-MOTIVO-COD
+                   MOVE "TODOS OS DIGITOS IGUAIS (FLAG-FALSO)"
+                                            TO EXC-MOTIVO-DESC
+                   PERFORM 00026-GRAVA-EXCECAO
+               WHEN "02"
+                   DISPLAY WS-CPF-MASCARADO " - *** CPF INVALIDO ***"
+                   MOVE "02" TO EXC-MOTIVO-COD
+                   MOVE "PRIMEIRO DIGITO VERIFICADOR NAO BATE"
+                                            TO EXC-MOTIVO-DESC
+                   PERFORM 00026-GRAVA-EXCECAO
+                   PERFORM 00027-GRAVA-TRACO
+               WHEN "03"
+                   DISPLAY WS-CPF-MASCARADO " - *** CPF INVALIDO ***"
+                   MOVE "03" TO EXC-MOTIVO-COD
+                   MOVE "SEGUNDO DIGITO VERIFICADOR NAO BATE"
+                                            TO EXC-MOTIVO-DESC
+                   PERFORM 00026-GRAVA-EXCECAO
+                   PERFORM 00027-GRAVA-TRACO
+               WHEN OTHER
+                   DISPLAY WS-CPF-MASCARADO " - *** CPF VALIDO ***"
+                   DISPLAY "CPF FOI GERADO EM: " WS-UF-SIGLAS
+                           " (" WS-UF-REGIAO ")"
+                   PERFORM 00025-GRAVA-MESTRE
+           END-EVALUATE.
+
+           DIVIDE WS-CONTADOR-LIDOS BY WS-CKPT-INTERVALO
+               GIVING WS-CKPT-QUOCIENTE REMAINDER WS-CKPT-RESTO.
+           IF WS-CKPT-RESTO = 0
+              PERFORM 00028B-GRAVA-CHECKPOINT
+           END-IF.
+
+           PERFORM 00024-LE-TRANSACAO.
+       00020-END.
+      *
+       00024-LE-TRANSACAO     SECTION.
+      * LE O PROXIMO REGISTRO DO ARQUIVO DE CPFS A VALIDAR
+           READ CPF-TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LIDOS
+           END-READ.
+       00024-END.
+      *
+       00025-GRAVA-MESTRE     SECTION.
+      * GRAVA O RESULTADO DA VALIDACAO NO ARQUIVO MESTRE INDEXADO
+           MOVE CPF             TO CPF-MST-CHAVE.
+           MOVE WS-DIGITO-A     TO CPF-MST-DIGITO-A.
+           MOVE WS-DIGITO-B     TO CPF-MST-DIGITO-B.
+           MOVE WS-ANO-COMPLETO TO CPF-MST-ANO.
+           MOVE MES             TO CPF-MST-MES.
+           MOVE DIA             TO CPF-MST-DIA.
+           MOVE CPF(9:1)        TO CPF-MST-UF-COD.
+           MOVE WS-UF-SIGLAS    TO CPF-MST-UF-SIGLA.
+           MOVE WS-UF-REGIAO    TO CPF-MST-UF-REGIAO.
+           WRITE CPF-MST-REC
+               INVALID KEY
+                   DISPLAY WS-CPF-MASCARADO
+                           " - *** CPF JA CONSTA NO MESTRE ***"
+                   MOVE "04" TO EXC-MOTIVO-COD
+                   MOVE "CPF DUPLICADO - JA CONSTA NO MESTRE"
+                                            TO EXC-MOTIVO-DESC
+                   PERFORM 00026-GRAVA-EXCECAO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-ACEITOS
+                   MOVE CPF TO WS-CPF-NUM
+                   ADD WS-CPF-NUM TO WS-HASH-CPF
+           END-WRITE.
+       00025-END.
+      *
+       00026-GRAVA-EXCECAO    SECTION.
+      * GRAVA O CPF REJEITADO NO RELATORIO DE EXCECOES
+           MOVE CPF TO EXC-CPF.
+           WRITE CPF-EXCECAO-REC.
+           ADD 1 TO WS-TOTAL-REJEITADOS.
+       00026-END.
+      *
+       00027-GRAVA-TRACO      SECTION.
+      * GRAVA O CALCULO PASSO A PASSO DO CPF CONTESTADO NO RELATORIO
+      * DE RASTREIO, PARA SUSTENTAR O RESULTADO JUNTO AO EMPREGADO
+           MOVE 1 TO WS-TRC-INDICE.
+           PERFORM 00027A-GRAVA-TRACO-LINHA
+              UNTIL WS-TRC-INDICE > TRC-QTDE.
+       00027-END.
+      *
+       00027A-GRAVA-TRACO-LINHA SECTION.
+           MOVE CPF                           TO TRCR-CPF.
+           MOVE TRC-PASSO(WS-TRC-INDICE)       TO TRCR-PASSO.
+           MOVE TRC-POSICAO(WS-TRC-INDICE)     TO TRCR-POSICAO.
+           MOVE TRC-PESO(WS-TRC-INDICE)        TO TRCR-PESO.
+           MOVE TRC-DIGITO(WS-TRC-INDICE)      TO TRCR-DIGITO.
+           MOVE TRC-DIVISOR(WS-TRC-INDICE)     TO TRCR-DIVISOR.
+           MOVE TRC-RESTO(WS-TRC-INDICE)       TO TRCR-RESTO.
+           MOVE TRC-DIGVERIF(WS-TRC-INDICE)    TO TRCR-DIGVERIF.
+           WRITE CPF-TRACE-REC.
+           ADD 1 TO WS-TRC-INDICE.
+       00027A-END.
+      *
+       00028-VERIFICA-CHECKPOINT SECTION.
+      * VERIFICA SE HA CHECKPOINT DE UMA RODADA ANTERIOR; SE HOUVER,
+      * MARCA RESTART E GUARDA A QUANTIDADE DE REGISTROS A SALTAR
+           OPEN INPUT CPF-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              MOVE "S" TO WS-RESTART-SW
+              PERFORM 00028A-LE-CHECKPOINT
+                 UNTIL WS-CKPT-STATUS NOT = "00"
+              CLOSE CPF-CHECKPOINT-FILE
+              MOVE WS-CKPT-TOTAL-ACEITOS    TO WS-TOTAL-ACEITOS
+              MOVE WS-CKPT-TOTAL-REJEITADOS TO WS-TOTAL-REJEITADOS
+              MOVE WS-CKPT-HASH-CPF         TO WS-HASH-CPF
+           ELSE
+              MOVE "N" TO WS-RESTART-SW
+           END-IF.
+       00028-END.
+      *
+       00028A-LE-CHECKPOINT SECTION.
+      * LE ATE O ULTIMO REGISTRO DE CHECKPOINT GRAVADO
+           READ CPF-CHECKPOINT-FILE
+               AT END
+                   MOVE "10" TO WS-CKPT-STATUS
+               NOT AT END
+                   MOVE CKPT-CONTADOR-LIDOS   TO WS-CKPT-CONTADOR
+                   MOVE CKPT-TOTAL-ACEITOS    TO WS-CKPT-TOTAL-ACEITOS
+                   MOVE CKPT-TOTAL-REJEITADOS
+                                      TO WS-CKPT-TOTAL-REJEITADOS
+                   MOVE CKPT-HASH-CPF         TO WS-CKPT-HASH-CPF
+           END-READ.
+       00028A-END.
+      *
+       00028B-GRAVA-CHECKPOINT SECTION.
+      * GRAVA UM NOVO REGISTRO DE CHECKPOINT COM A QUANTIDADE DE CPFS
+      * PROCESSADOS E OS TOTAIS DE ACEITOS/REJEITADOS/HASH ATE AGORA,
+      * PARA QUE UM RESTART RETOME A RECONCILIACAO DO PASSO SEM
+      * PERDER OS TOTAIS JA ACUMULADOS NA RODADA ANTERIOR
+           MOVE WS-CONTADOR-LIDOS   TO CKPT-CONTADOR-LIDOS.
+           MOVE WS-TOTAL-ACEITOS    TO CKPT-TOTAL-ACEITOS.
+           MOVE WS-TOTAL-REJEITADOS TO CKPT-TOTAL-REJEITADOS.
+           MOVE WS-HASH-CPF         TO CKPT-HASH-CPF.
+           WRITE CKPT-REC.
+       00028B-END.
+      *
+       00029-GRAVA-AUDITORIA SECTION.
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA DESTA EXECUCAO NO
+      * ARQUIVO COMPARTILHADO AUDITLOG
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+           MOVE SPACES               TO AUDIT-REC.
+           MOVE "CPFBATCH"           TO AUDIT-PROGRAMA.
+           MOVE WS-AUDIT-DATA(1:4)   TO AUDIT-ANO.
+           MOVE WS-AUDIT-DATA(5:2)   TO AUDIT-MES.
+           MOVE WS-AUDIT-DATA(7:2)   TO AUDIT-DIA.
+           MOVE WS-AUDIT-HORA(1:2)   TO AUDIT-HORA.
+           MOVE WS-AUDIT-HORA(3:2)   TO AUDIT-MINUTO.
+           MOVE WS-AUDIT-HORA(5:2)   TO AUDIT-SEGUNDO.
+           MOVE WS-CONTADOR-LIDOS    TO AUDIT-QTDE-LIDOS.
+           MOVE WS-TOTAL-ACEITOS     TO AUDIT-QTDE-ACEITOS.
+           MOVE WS-TOTAL-REJEITADOS  TO AUDIT-QTDE-REJEIT.
+           MOVE WS-HASH-CPF          TO AUDIT-HASH-TOTAL.
+           MOVE RETURN-CODE          TO AUDIT-RETURN-CODE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "00"
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+       00029-END.
+      *
+       00030-FIM           SECTION.
+      *
+           IF NOT WS-ABORT
+              CLOSE CPF-TRANS-FILE
+              CLOSE CPF-MASTER-FILE
+              CLOSE CPF-EXCECAO-FILE
+              CLOSE CPF-CHECKPOINT-FILE
+              CLOSE CPF-TRACE-FILE
+           END-IF.
+           DISPLAY "--- CONTROLES DE RECONCILIACAO DO PASSO ---".
+           DISPLAY "REGISTROS LIDOS.....: " WS-CONTADOR-LIDOS.
+           DISPLAY "REGISTROS ACEITOS...: " WS-TOTAL-ACEITOS.
+           DISPLAY "REGISTROS REJEITADOS: " WS-TOTAL-REJEITADOS.
+           DISPLAY "HASH TOTAL (CPF)....: " WS-HASH-CPF.
+           PERFORM 00031-DEFINE-RETORNO.
+           PERFORM 00029-GRAVA-AUDITORIA.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CPFS LIDOS..: " WS-CONTADOR-LIDOS.
+           DISPLAY "FIM DO PROGRAMA".
+       00030-END.
+      *
+       00031-DEFINE-RETORNO SECTION.
+      * FIXA O RETURN-CODE DO PASSO: FATAL SE O ARQUIVO DE TRANSACOES
+      * NAO ABRIU, ALERTA SE HOUVE CPF REJEITADO, NORMAL CASO
+      * CONTRARIO
+           IF WS-ABORT
+              MOVE RC-FATAL TO RETURN-CODE
+           ELSE
+              IF WS-TOTAL-REJEITADOS > ZEROES
+                 MOVE RC-ALERTA TO RETURN-CODE
+              ELSE
+                 MOVE RC-NORMAL TO RETURN-CODE
+              END-IF
+           END-IF.
+       00031-END.
+      *
