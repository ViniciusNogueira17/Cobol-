@@ -0,0 +1,227 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. VALIDA-CPF.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Subrotina com o calculo dos dois digitos
+      *                verificadores do CPF (modulo 11), para ser
+      *                chamada por qualquer programa (CALL "VALIDA-CPF")
+      *                em vez de cada um reimplementar a mesma conta.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Passou a devolver tambem a sigla e a regiao da
+      *                  UF, pesquisadas na tabela UFTAB, em vez de
+      *                  deixar a busca de UF so no EVALUATE do
+      *                  programa batch.
+      * 2026-08-08  RMS  Acrescentado modo de rastreio (LK-TRACE-SW):
+      *                  quando acionado, cada passo da soma ponderada
+      *                  em 00021/00022 e gravado em TRC-TRACE-REC para
+      *                  o chamador montar o relatorio de auditoria de
+      *                  CPFs contestados.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       DATA                DIVISION.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY UFTAB.
+       01 I                PIC 9(02)   VALUE ZEROES.
+       01 DIGITO-A         PIC 9(01)   VALUE ZEROES.
+       01 DIGITO-B         PIC 9(01)   VALUE ZEROES.
+       01 RESULTADO        PIC 9(04)   VALUE ZEROES.
+       01 RESTO            PIC 9(04)   VALUE ZEROES.
+       01 DIVIDENDO        PIC 9(04)   VALUE ZEROES.
+       01 DIGITO           PIC 9(01)   VALUE ZEROES.
+       01 DIVISOR          PIC 9(04)   VALUE ZEROES.
+       01 FLAGL.
+           03 FLAG-F  PIC X(11).
+              88 FLAG-FALSO VALUE  "11111111111"
+                                   "22222222222"
+                                   "33333333333"
+                                   "44444444444"
+                                   "55555555555"
+                                   "66666666666"
+                                   "77777777777"
+                                   "88888888888"
+                                   "99999999999".
+
+       01 X                PIC 9(04)   VALUE ZEROES.
+       01 Y                PIC 9(04)   VALUE ZEROES.
+       01 FIM              PIC X(01)   VALUE SPACES.
+      *
+       LINKAGE             SECTION.
+       01 LK-CPF           PIC X(11).
+       01 LK-DIGITO-A       PIC 9(01).
+       01 LK-DIGITO-B       PIC 9(01).
+       01 LK-STATUS        PIC X(02).
+      *    "00" CPF VALIDO
+      *    "01" TODOS OS DIGITOS IGUAIS (FLAG-FALSO)
+      *    "02" PRIMEIRO DIGITO VERIFICADOR NAO BATE
+      *    "03" SEGUNDO DIGITO VERIFICADOR NAO BATE
+       01 LK-UF-SIGLAS     PIC X(20).
+       01 LK-UF-REGIAO     PIC X(14).
+       01 LK-TRACE-SW      PIC X(01).
+      *    "S" GRAVA O RASTREIO PASSO A PASSO EM TRC-TRACE-REC
+      *    "N" NAO GRAVA (TRC-QTDE VOLTA ZERADO)
+       COPY CPFTRACE.
+      *
+       PROCEDURE           DIVISION USING LK-CPF
+                                           LK-DIGITO-A
+                                           LK-DIGITO-B
+                                           LK-STATUS
+                                           LK-UF-SIGLAS
+                                           LK-UF-REGIAO
+                                           LK-TRACE-SW
+                                           TRC-TRACE-REC.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00020-PROCESSO.
+           GOBACK.
+      *
+       00010-INICIO        SECTION.
+      *
+           MOVE "N" TO FIM.
+           MOVE 1   TO X.
+           MOVE 10  TO Y.
+           MOVE LK-CPF TO FLAG-F.
+           MOVE 11  TO DIVIDENDO.
+           MOVE 0   TO DIVISOR.
+           MOVE 0   TO RESULTADO.
+           MOVE 0   TO RESTO.
+           MOVE "00" TO LK-STATUS.
+           MOVE 0   TO LK-DIGITO-A.
+           MOVE 0   TO LK-DIGITO-B.
+           MOVE SPACES TO LK-UF-SIGLAS LK-UF-REGIAO.
+           MOVE 0   TO TRC-QTDE.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      *
+           IF FLAG-FALSO
+              MOVE "01" TO LK-STATUS
+           ELSE
+              PERFORM 00021-CALCULA-DIGITO-A UNTIL FIM = "S"
+              MOVE DIGITO-A TO LK-DIGITO-A
+              IF  LK-CPF(10:1) NOT EQUAL DIGITO-A
+                  MOVE "02" TO LK-STATUS
+              ELSE
+                  MOVE "N" TO FIM
+                  PERFORM 00022-CALCULA-DIGITO-B UNTIL FIM = "S"
+                  MOVE DIGITO-B TO LK-DIGITO-B
+                  IF LK-CPF(11:1) NOT EQUAL DIGITO-B
+                     MOVE "03" TO LK-STATUS
+                  ELSE
+                     MOVE "00" TO LK-STATUS
+                     PERFORM 00023-BUSCA-UF
+                  END-IF
+              END-IF
+           END-IF.
+       00020-END.
+      *
+       00021-CALCULA-DIGITO-A SECTION.
+      *
+           MOVE LK-CPF(X:1) TO DIGITO.
+           COMPUTE DIVISOR = DIVISOR + (DIGITO * Y).
+
+           IF LK-TRACE-SW = "S"
+              PERFORM 00021A-GRAVA-TRACO-A
+           END-IF.
+
+           SUBTRACT 1 FROM Y.
+           ADD 1 TO X.
+
+           IF Y = 1
+              DIVIDE DIVISOR BY DIVIDENDO GIVING RESULTADO
+              REMAINDER RESTO
+
+              IF RESTO = 0 OR
+                 RESTO = 1
+                 MOVE 0 TO DIGITO-A
+              ELSE
+                 COMPUTE DIGITO-A = 11 - RESTO
+              END-IF
+
+              IF LK-TRACE-SW = "S"
+                 MOVE RESTO    TO TRC-RESTO(TRC-QTDE)
+                 MOVE DIGITO-A TO TRC-DIGVERIF(TRC-QTDE)
+              END-IF
+
+              MOVE 2    TO X
+              MOVE 10   TO Y
+              MOVE 0    TO DIGITO
+              MOVE 0    TO DIVISOR
+              MOVE 11   TO DIVIDENDO
+              MOVE "S"  TO FIM
+           END-IF.
+       00021-END.
+      *
+       00021A-GRAVA-TRACO-A SECTION.
+      * ACRESCENTA UM PASSO DA SOMA PONDERADA DO 1O DIGITO AO RASTREIO
+           ADD 1        TO TRC-QTDE.
+           MOVE "A"     TO TRC-PASSO(TRC-QTDE).
+           MOVE X       TO TRC-POSICAO(TRC-QTDE).
+           MOVE Y       TO TRC-PESO(TRC-QTDE).
+           MOVE DIGITO  TO TRC-DIGITO(TRC-QTDE).
+           MOVE DIVISOR TO TRC-DIVISOR(TRC-QTDE).
+       00021A-END.
+      *
+       00022-CALCULA-DIGITO-B SECTION.
+      *
+           MOVE LK-CPF(X:1) TO DIGITO.
+           COMPUTE DIVISOR = DIVISOR + (DIGITO * Y).
+
+           IF LK-TRACE-SW = "S"
+              PERFORM 00022A-GRAVA-TRACO-B
+           END-IF.
+
+           SUBTRACT 1 FROM Y.
+           ADD 1 TO X.
+
+           IF Y = 1
+              DIVIDE DIVISOR BY DIVIDENDO GIVING RESULTADO
+              REMAINDER RESTO
+
+              IF RESTO = 0 OR
+                 RESTO = 1
+                 MOVE 0 TO DIGITO-B
+              ELSE
+                 COMPUTE DIGITO-B = 11 - RESTO
+              END-IF
+
+              IF LK-TRACE-SW = "S"
+                 MOVE RESTO    TO TRC-RESTO(TRC-QTDE)
+                 MOVE DIGITO-B TO TRC-DIGVERIF(TRC-QTDE)
+              END-IF
+
+              MOVE "S"  TO FIM
+           END-IF.
+       00022-END.
+      *
+       00022A-GRAVA-TRACO-B SECTION.
+      * ACRESCENTA UM PASSO DA SOMA PONDERADA DO 2O DIGITO AO RASTREIO
+           ADD 1        TO TRC-QTDE.
+           MOVE "B"     TO TRC-PASSO(TRC-QTDE).
+           MOVE X       TO TRC-POSICAO(TRC-QTDE).
+           MOVE Y       TO TRC-PESO(TRC-QTDE).
+           MOVE DIGITO  TO TRC-DIGITO(TRC-QTDE).
+           MOVE DIVISOR TO TRC-DIVISOR(TRC-QTDE).
+       00022A-END.
+      *
+       00023-BUSCA-UF         SECTION.
+      * PESQUISA A TABELA UFTAB PELO GRUPO DO 9O DIGITO DO CPF
+           MOVE 1 TO I.
+           PERFORM 00024-COMPARA-UF
+              UNTIL I > 10 OR WS-UF-COD(I) = LK-CPF(9:1).
+           IF I <= 10
+              MOVE WS-UF-SIGLAS(I) TO LK-UF-SIGLAS
+              MOVE WS-UF-REGIAO(I) TO LK-UF-REGIAO
+           END-IF.
+       00023-END.
+      *
+       00024-COMPARA-UF       SECTION.
+           IF WS-UF-COD(I) NOT = LK-CPF(9:1)
+              ADD 1 TO I
+           END-IF.
+       00024-END.
+      *
