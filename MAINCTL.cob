@@ -0,0 +1,167 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. MAINCTL.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Driver do lote diario: chama, na ordem certa,
+      *                cada um dos programas que hoje so rodam
+      *                isolados -- carga da tabela de organizacao,
+      *                passo de idade/elegibilidade de empregados,
+      *                validacao de CPF, conversao de ponto e as
+      *                checagens de qualidade de dados -- para que a
+      *                operacao suba um unico job em vez de disparar
+      *                seis jobs separados na mao todo dia, na ordem
+      *                certa.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original. So foi possivel depois que
+      *                  EMPRESATABELA, ANIVERSARIO, CPFBATCH,
+      *                  CALCMINUTOSPARAHORAS, PALINDROMO e VOGAL
+      *                  passaram a encerrar com GOBACK em vez de STOP
+      *                  RUN, senao o primeiro programa chamado
+      *                  encerraria o job inteiro.
+      * 2026-08-09  RMS  Acrescentado um ultimo passo que chama
+      *                  SUMARIOLOTE para montar o relatorio-resumo da
+      *                  rodada (totais por passo e o pior RETURN-CODE
+      *                  do dia), depois que todos os outros passos ja
+      *                  gravaram sua trilha de auditoria.
+      * 2026-08-09  RMS  00000-PRINCIPAL disparava todos os CALLs em
+      *                  sequencia sem olhar o RETURN-CODE de cada um,
+      *                  o que deixava um passo com problema rodar em
+      *                  cima de dados incompletos dos anteriores --
+      *                  justamente o que o JCL (BATCHDLY) evita com
+      *                  COND=(3,LT,...) em cada STEP. Acrescentado
+      *                  WS-PROSSEGUE-SW, desligado por
+      *                  00085-VERIFICA-RETORNO sempre que um passo
+      *                  volta com RC-ALERTA ou pior, no mesmo limite
+      *                  do COND= do JCL; os passos seguintes deixam de
+      *                  rodar, mas 00070-RESUMO-EXECUCAO continua
+      *                  incondicional, como no STEP070 do deck.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       DATA                DIVISION.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-PASSO              PIC X(40)   VALUE SPACES.
+       01 WS-PROSSEGUE-SW       PIC X(01)   VALUE "S".
+          88 WS-PROSSEGUE                    VALUE "S".
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00020-CARGA-ORGANIZACAO.
+           IF WS-PROSSEGUE
+              PERFORM 00030-IDADE-EMPREGADOS
+           END-IF.
+           IF WS-PROSSEGUE
+              PERFORM 00040-VALIDACAO-CPF
+           END-IF.
+           IF WS-PROSSEGUE
+              PERFORM 00050-CONVERSAO-PONTO
+           END-IF.
+           IF WS-PROSSEGUE
+              PERFORM 00060-QUALIDADE-DADOS
+           END-IF.
+           PERFORM 00070-RESUMO-EXECUCAO.
+           PERFORM 00090-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "***********************************".
+           DISPLAY "   INICIO DO LOTE DIARIO - MAINCTL  ".
+           DISPLAY "***********************************".
+       00010-END.
+      *
+       00020-CARGA-ORGANIZACAO SECTION.
+      * CARGA/RELATORIO DA TABELA DE ORGANIZACAO (SETOR/DEPTO/SERVIDOR)
+           MOVE "CARGA DA TABELA DE ORGANIZACAO" TO WS-PASSO.
+           PERFORM 00080-ANUNCIA-PASSO.
+           CALL "EMPRESATABELA"
+           END-CALL.
+           PERFORM 00085-VERIFICA-RETORNO.
+       00020-END.
+      *
+       00030-IDADE-EMPREGADOS SECTION.
+      * RELATORIO DE IDADE E ANIVERSARIANTES
+           MOVE "IDADE E ELEGIBILIDADE DE EMPREGADOS" TO WS-PASSO.
+           PERFORM 00080-ANUNCIA-PASSO.
+           CALL "ANIVERSARIO"
+           END-CALL.
+           PERFORM 00085-VERIFICA-RETORNO.
+       00030-END.
+      *
+       00040-VALIDACAO-CPF SECTION.
+      * VALIDACAO EM LOTE DOS CPFS DO ARQUIVO DE TRANSACOES
+           MOVE "VALIDACAO DE CPF" TO WS-PASSO.
+           PERFORM 00080-ANUNCIA-PASSO.
+           CALL "CPFBATCH"
+           END-CALL.
+           PERFORM 00085-VERIFICA-RETORNO.
+       00040-END.
+      *
+       00050-CONVERSAO-PONTO SECTION.
+      * CONVERSAO DO PONTO DIARIO EM HORAS/MINUTOS
+           MOVE "CONVERSAO DE PONTO" TO WS-PASSO.
+           PERFORM 00080-ANUNCIA-PASSO.
+           CALL "CALCMINUTOSPARAHORAS"
+           END-CALL.
+           PERFORM 00085-VERIFICA-RETORNO.
+       00050-END.
+      *
+       00060-QUALIDADE-DADOS SECTION.
+      * CHECAGENS DE QUALIDADE DE DADOS SOBRE CAMPOS DE TEXTO
+           MOVE "QUALIDADE DE DADOS - PALINDROMO" TO WS-PASSO.
+           PERFORM 00080-ANUNCIA-PASSO.
+           CALL "PALINDROMO"
+           END-CALL.
+           PERFORM 00085-VERIFICA-RETORNO.
+
+           IF WS-PROSSEGUE
+              MOVE "QUALIDADE DE DADOS - VOGAIS/CONSOANTES" TO WS-PASSO
+              PERFORM 00080-ANUNCIA-PASSO
+              CALL "VOGAL"
+              END-CALL
+              PERFORM 00085-VERIFICA-RETORNO
+           END-IF.
+       00060-END.
+      *
+       00070-RESUMO-EXECUCAO SECTION.
+      * RESUMO DA RODADA, A PARTIR DA TRILHA DE AUDITORIA QUE CADA
+      * PASSO ANTERIOR JA GRAVOU EM AUDITLOG
+           MOVE "RESUMO DA EXECUCAO DO LOTE" TO WS-PASSO.
+           PERFORM 00080-ANUNCIA-PASSO.
+           CALL "SUMARIOLOTE"
+           END-CALL.
+       00070-END.
+      *
+       00080-ANUNCIA-PASSO SECTION.
+           DISPLAY " ".
+           DISPLAY "-----------------------------------".
+           DISPLAY "PASSO: " WS-PASSO.
+           DISPLAY "-----------------------------------".
+       00080-END.
+      *
+       00085-VERIFICA-RETORNO SECTION.
+      * INTERROMPE A CADEIA DE PASSOS SE O QUE ACABOU DE RODAR VOLTOU
+      * EM RC-ALERTA OU PIOR, O MESMO LIMITE USADO PELO COND= DE CADA
+      * STEP EM BATCHDLY, PARA QUE UM PASSO COM PROBLEMA NAO DEIXE OS
+      * SEGUINTES RODAREM EM CIMA DE DADOS INCOMPLETOS
+           IF RETURN-CODE >= RC-ALERTA
+              DISPLAY "*** " WS-PASSO " VOLTOU COM RETURN-CODE "
+                      RETURN-CODE " - PASSOS SEGUINTES SUSPENSOS ***"
+              MOVE "N" TO WS-PROSSEGUE-SW
+           END-IF.
+       00085-END.
+      *
+       00090-FIM           SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "***********************************".
+           DISPLAY "   FIM DO LOTE DIARIO - MAINCTL     ".
+           DISPLAY "***********************************".
+       00090-END.
+      *
