@@ -0,0 +1,202 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CPFDUPE.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Reconciliacao de CPF cadastrado sob mais de uma
+      *                MATRICULA: ordena o mestre de empregados por CPF
+      *                e aponta qualquer CPF que aparece em registros
+      *                com MATRICULA diferente, ja que nada no cadastro
+      *                impede a mesma pessoa (mesmo CPF) de ser
+      *                admitida duas vezes sob matriculas distintas.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Programa original, rodando contra CPFTRANS (o
+      *                  arquivo de transacoes de CPFBATCH), ja que
+      *                  ainda nao existia cadastro de empregado com
+      *                  MATRICULA propria -- apontava CPF repetido no
+      *                  arquivo de transacoes, nao CPF em duas
+      *                  matriculas.
+      * 2026-08-09  RMS  Passou a rodar contra o mestre de empregados
+      *                  EMPMAST (EMPREC), que existe desde que
+      *                  ANIVERSARIO passou a le-lo: ordena por CPF e,
+      *                  dentro de cada grupo de CPF repetido, verifica
+      *                  se ha mais de uma MATRICULA -- agora reconcilia
+      *                  o cadastro real, e nao so o arquivo de entrada
+      *                  do lote de validacao. Sort com INPUT/OUTPUT
+      *                  PROCEDURE, no mesmo estilo ja usado em
+      *                  ANIVERSARIO para o relatorio de proximos
+      *                  aniversariantes.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT CPF-SORT-WORK ASSIGN TO "CPFSORTW".
+
+           SELECT CPF-DUP-FILE ASSIGN TO "CPFDUPR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  EMP-MASTER-FILE.
+           COPY EMPREC.
+
+       SD  CPF-SORT-WORK.
+       01  CPFD-SORT-REC.
+           03 CPFD-SORT-CPF         PIC X(11).
+           03 CPFD-SORT-MATRICULA   PIC 9(06).
+
+       FD  CPF-DUP-FILE.
+       01  CPF-DUP-REC.
+           03 DUP-CPF              PIC X(11).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 DUP-MATRICULA-1      PIC 9(06).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 DUP-MATRICULA-2      PIC 9(06).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 DUP-QTDE              PIC 9(03).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 DUP-MSG               PIC X(30)   VALUE SPACES.
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-EMPMAST-STATUS     PIC X(02)   VALUE SPACES.
+       01 WS-ABORT-SW           PIC X(01)   VALUE "N".
+          88 WS-ABORT                        VALUE "S".
+       01 WS-CPF-ANTERIOR       PIC X(11)   VALUE SPACES.
+       01 WS-MATRICULA-1        PIC 9(06)   VALUE ZEROES.
+       01 WS-MATRICULA-2        PIC 9(06)   VALUE ZEROES.
+       01 WS-CONTADOR-GRUPO     PIC 9(03)   VALUE ZEROES.
+       01 WS-GRUPO-DIVERGE-SW   PIC X(01)   VALUE "N".
+          88 WS-GRUPO-DIVERGE                VALUE "S".
+       01 WS-EOF-SW             PIC X(01)   VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+       01 WS-SORT-EOF-SW        PIC X(01)   VALUE "N".
+          88 WS-SORT-EOF                    VALUE "Y".
+       01 WS-TOTAL-LIDOS        PIC 9(07)   VALUE ZEROES.
+       01 WS-TOTAL-DUPLICADOS   PIC 9(05)   VALUE ZEROES.
+       01 WS-CPF-MASCARADO      PIC X(11)   VALUE SPACES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00030-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "INICIO DA RECONCILIACAO DE CPF EM MAIS DE UMA ",
+                   "MATRICULA".
+
+           OPEN INPUT EMP-MASTER-FILE.
+           IF WS-EMPMAST-STATUS NOT = "00"
+              DISPLAY "*** EMPMAST NAO ABRIU (STATUS "
+                      WS-EMPMAST-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+              CLOSE EMP-MASTER-FILE
+           ELSE
+              CLOSE EMP-MASTER-FILE
+              OPEN OUTPUT CPF-DUP-FILE
+              SORT CPF-SORT-WORK ON ASCENDING KEY CPFD-SORT-CPF
+                  INPUT PROCEDURE 00014-CARREGA-SORT
+                  OUTPUT PROCEDURE 00016-PROCESSA-SORTED
+              CLOSE CPF-DUP-FILE
+           END-IF.
+       00010-END.
+      *
+       00014-CARREGA-SORT   SECTION.
+      * LE O MESTRE DE EMPREGADOS E LIBERA UM REGISTRO DE TRABALHO
+      * (CPF + MATRICULA) PARA CADA EMPREGADO, PARA O SORT ORDENAR
+           OPEN INPUT EMP-MASTER-FILE.
+           PERFORM 00015-LE-EMPREGADO.
+           PERFORM 00015A-LIBERA-REGISTRO UNTIL WS-EOF.
+           CLOSE EMP-MASTER-FILE.
+       00014-END.
+      *
+       00015-LE-EMPREGADO   SECTION.
+           READ EMP-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+           END-READ.
+       00015-END.
+      *
+       00015A-LIBERA-REGISTRO SECTION.
+           MOVE EMP-CPF           TO CPFD-SORT-CPF.
+           MOVE EMP-MATRICULA     TO CPFD-SORT-MATRICULA.
+           RELEASE CPFD-SORT-REC.
+           PERFORM 00015-LE-EMPREGADO.
+       00015A-END.
+      *
+       00016-PROCESSA-SORTED SECTION.
+      * FASE DE SAIDA DO SORT: PERCORRE OS REGISTROS JA ORDENADOS POR
+      * CPF E DETECTA GRUPOS COM MAIS DE UMA MATRICULA
+           PERFORM 00017-LE-SORTED.
+           PERFORM 00020-PROCESSO UNTIL WS-SORT-EOF.
+           PERFORM 00025-VERIFICA-ULTIMO-GRUPO.
+       00016-END.
+      *
+       00017-LE-SORTED      SECTION.
+      * LE O PROXIMO REGISTRO DE TRABALHO JA ORDENADO POR CPF
+           RETURN CPF-SORT-WORK
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SW
+           END-RETURN.
+       00017-END.
+      *
+       00020-PROCESSO      SECTION.
+      * COMPARA O CPF ATUAL COM O DO GRUPO ABERTO (JA EM ORDEM, PELO
+      * SORT). SE FOR O MESMO, SOMA NA CONTAGEM DO GRUPO E CONFERE A
+      * MATRICULA; SE FOR DIFERENTE, FECHA O GRUPO ANTERIOR E ABRE UM
+      * NOVO.
+           IF CPFD-SORT-CPF = WS-CPF-ANTERIOR
+              ADD 1 TO WS-CONTADOR-GRUPO
+              IF CPFD-SORT-MATRICULA NOT = WS-MATRICULA-1
+                 MOVE CPFD-SORT-MATRICULA TO WS-MATRICULA-2
+                 MOVE "S"                 TO WS-GRUPO-DIVERGE-SW
+              END-IF
+           ELSE
+              PERFORM 00025-VERIFICA-ULTIMO-GRUPO
+              MOVE CPFD-SORT-CPF        TO WS-CPF-ANTERIOR
+              MOVE CPFD-SORT-MATRICULA  TO WS-MATRICULA-1
+              MOVE ZEROES               TO WS-MATRICULA-2
+              MOVE "N"                  TO WS-GRUPO-DIVERGE-SW
+              MOVE 1                    TO WS-CONTADOR-GRUPO
+           END-IF.
+           PERFORM 00017-LE-SORTED.
+       00020-END.
+      *
+       00025-VERIFICA-ULTIMO-GRUPO SECTION.
+      * SE O GRUPO QUE ACABOU DE SE ENCERRAR TINHA MAIS DE UMA
+      * MATRICULA PARA O MESMO CPF, GRAVA UMA LINHA NO RELATORIO
+           IF WS-GRUPO-DIVERGE AND WS-CPF-ANTERIOR NOT = SPACES
+              CALL "MASCARA-CPF" USING WS-CPF-ANTERIOR WS-CPF-MASCARADO
+              END-CALL
+              DISPLAY WS-CPF-MASCARADO " - CPF EM " WS-CONTADOR-GRUPO
+                      " MATRICULAS DIFERENTES"
+              MOVE SPACES                    TO CPF-DUP-REC
+              MOVE WS-CPF-ANTERIOR           TO DUP-CPF
+              MOVE WS-MATRICULA-1            TO DUP-MATRICULA-1
+              MOVE WS-MATRICULA-2            TO DUP-MATRICULA-2
+              MOVE WS-CONTADOR-GRUPO         TO DUP-QTDE
+              MOVE "CPF CADASTRADO EM MAIS DE UMA MATRICULA"
+                                              TO DUP-MSG
+              WRITE CPF-DUP-REC
+              ADD 1 TO WS-TOTAL-DUPLICADOS
+           END-IF.
+       00025-END.
+      *
+       00030-FIM           SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CPFS LIDOS........: " WS-TOTAL-LIDOS.
+           DISPLAY "TOTAL DE CPFS DUPLICADOS...: " WS-TOTAL-DUPLICADOS.
+           DISPLAY "FIM DA RECONCILIACAO".
+       00030-END.
