@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CPFMSTR - Registro do arquivo indexado mestre de CPFs
+      *           validados (chave: CPF-MST-CHAVE).
+      ******************************************************************
+       01  CPF-MST-REC.
+           03 CPF-MST-CHAVE       PIC X(11).
+           03 CPF-MST-DIGITO-A    PIC 9(01).
+           03 CPF-MST-DIGITO-B    PIC 9(01).
+           03 CPF-MST-DATA-VALID.
+              05 CPF-MST-ANO      PIC 9(04).
+              05 CPF-MST-MES      PIC 9(02).
+              05 CPF-MST-DIA      PIC 9(02).
+           03 CPF-MST-UF-COD      PIC 9(01).
+           03 CPF-MST-UF-SIGLA    PIC X(20).
+           03 CPF-MST-UF-REGIAO   PIC X(14).
+
