@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CPFTRACE - Tabela de rastreio do calculo dos digitos
+      *            verificadores do CPF (passo a passo de
+      *            00021-CALCULA-DIGITO-A / 00022-CALCULA-DIGITO-B),
+      *            usada para montar o relatorio de auditoria quando
+      *            um CPF e contestado pelo empregado.
+      ******************************************************************
+       01  TRC-TRACE-REC.
+           03 TRC-QTDE           PIC 9(02).
+           03 TRC-ITEM                     OCCURS 20 TIMES.
+              05 TRC-PASSO       PIC X(01).
+              05 TRC-POSICAO     PIC 9(02).
+              05 TRC-PESO        PIC 9(02).
+              05 TRC-DIGITO      PIC 9(01).
+              05 TRC-DIVISOR     PIC 9(04).
+              05 TRC-RESTO       PIC 9(04).
+              05 TRC-DIGVERIF    PIC 9(01).
