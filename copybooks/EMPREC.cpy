@@ -0,0 +1,18 @@
+      ******************************************************************
+      * EMPREC - Registro do arquivo mestre de empregados, ligando a
+      *          MATRICULA e o CPF validado (VALIDA-CPF) aos codigos
+      *          de SETOR/DEPARTAMENTO/SERVIDOR da tabela organizacional
+      *          (EMPRESATABELA/WS-TAB-EMPRESA), para que as duas
+      *          pontas resolvam para uma unica pessoa real.
+      ******************************************************************
+       01  EMP-REC.
+           03 EMP-MATRICULA       PIC 9(06).
+           03 EMP-NOME            PIC X(40).
+           03 EMP-CPF             PIC X(11).
+           03 EMP-DATA-NASC.
+              05 EMP-NASC-ANO     PIC 9(04).
+              05 EMP-NASC-MES     PIC 9(02).
+              05 EMP-NASC-DIA     PIC 9(02).
+           03 EMP-SETOR           PIC 9(01).
+           03 EMP-DEPTO           PIC 9(01).
+           03 EMP-SERVIDOR-IDX    PIC 9(01).
