@@ -0,0 +1,33 @@
+      ******************************************************************
+      * AUDITREC - Registro de trilha de auditoria gravado por cada
+      *            programa do lote ao final da sua execucao, no
+      *            arquivo compartilhado AUDITLOG (um registro por
+      *            execucao de programa, em ordem cronologica, ja que
+      *            o arquivo e sempre aberto em EXTEND). Tambem carrega
+      *            os totais de controle da rodada (lidos/aceitos/
+      *            rejeitados e o hash total, quando o arquivo de
+      *            entrada tem uma chave numerica) para reconciliacao
+      *            do passo.
+      ******************************************************************
+       01  AUDIT-REC.
+           03 AUDIT-PROGRAMA       PIC X(20).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 AUDIT-DATA-EXEC.
+              05 AUDIT-ANO         PIC 9(04).
+              05 AUDIT-MES         PIC 9(02).
+              05 AUDIT-DIA         PIC 9(02).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 AUDIT-HORA-EXEC.
+              05 AUDIT-HORA        PIC 9(02).
+              05 AUDIT-MINUTO      PIC 9(02).
+              05 AUDIT-SEGUNDO     PIC 9(02).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 AUDIT-QTDE-LIDOS     PIC 9(07).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 AUDIT-QTDE-ACEITOS   PIC 9(07).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 AUDIT-QTDE-REJEIT    PIC 9(07).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 AUDIT-HASH-TOTAL     PIC 9(09).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 AUDIT-RETURN-CODE    PIC 9(04).
