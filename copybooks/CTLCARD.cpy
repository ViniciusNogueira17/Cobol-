@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CTLCARD  - Cartao de controle (SYSIN) lido opcionalmente no
+      *            inicio de cada programa do lote, para sobrepor os
+      *            parametros que hoje sao VALUE fixo no fonte (janela
+      *            de dias, limite de jornada, etc). Um so layout e
+      *            compartilhado por todos os programas; cada um le
+      *            so os campos que lhe dizem respeito e ignora o
+      *            resto. Quando o SYSIN nao existe, ou o campo vem
+      *            zerado/em branco, o programa mantem o valor default
+      *            ja compilado.
+      ******************************************************************
+       01  CTL-CARD-REC.
+           03 CTL-JANELA-DIAS      PIC 9(03).
+           03 FILLER                PIC X(01).
+           03 CTL-LIMITE-HORAS     PIC 9(02).
+           03 FILLER                PIC X(74).
