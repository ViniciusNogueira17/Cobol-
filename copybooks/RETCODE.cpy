@@ -0,0 +1,19 @@
+      ******************************************************************
+      * RETCODE  - Niveis padrao de RETURN-CODE usados por todos os
+      *            programas do lote, para que o JCL (COND=) e a
+      *            trilha de auditoria (AUDIT-RETURN-CODE) enxerguem o
+      *            mesmo significado de codigo em qualquer passo.
+      ******************************************************************
+       01  WS-RC-PADRAO.
+           03 RC-NORMAL        PIC 9(04)   VALUE 0000.
+      *        RC-NORMAL  : RODADA COMPLETA, SEM PENDENCIAS
+           03 RC-ALERTA        PIC 9(04)   VALUE 0004.
+      *        RC-ALERTA  : RODADA COMPLETA, MAS HOUVE REGISTRO
+      *                     REJEITADO/FORA DE FAIXA (VER RELATORIO DE
+      *                     EXCECOES DO PASSO)
+           03 RC-ERRO          PIC 9(04)   VALUE 0008.
+      *        RC-ERRO    : RESERVADO PARA ERRO DE PROCESSAMENTO QUE
+      *                     NAO IMPEDE O PASSO DE TERMINAR
+           03 RC-FATAL         PIC 9(04)   VALUE 0016.
+      *        RC-FATAL   : ARQUIVO DE ENTRADA OBRIGATORIO NAO ABRIU;
+      *                     O PASSO ENCERROU SEM PROCESSAR NADA
