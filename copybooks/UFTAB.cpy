@@ -0,0 +1,22 @@
+      ******************************************************************
+      * UFTAB - Tabela de unidades federativas (grupo do 9o digito do
+      *         CPF), com sigla(s) e regiao, carregada uma unica vez.
+      *         Programas devem pesquisar WS-UF-ITEM por WS-UF-COD em
+      *         vez de reimplementar o EVALUATE digito a digito.
+      ******************************************************************
+       01  WS-UF-AUX.
+       03 UFX01  PIC X(35) VALUE "1DF,GO,MS,MT,TO      Centro-Oeste  ".
+       03 UFX02  PIC X(35) VALUE "2AC,AM,AP,PA,RO,RR   Norte         ".
+       03 UFX03  PIC X(35) VALUE "3CE,MA,PI            Nordeste      ".
+       03 UFX04  PIC X(35) VALUE "4AL,PB,PE,RN         Nordeste      ".
+       03 UFX05  PIC X(35) VALUE "5BA,SE               Nordeste      ".
+       03 UFX06  PIC X(35) VALUE "6MG                  Sudeste       ".
+       03 UFX07  PIC X(35) VALUE "7ES,RJ               Sudeste       ".
+       03 UFX08  PIC X(35) VALUE "8SP                  Sudeste       ".
+       03 UFX09  PIC X(35) VALUE "9PR,SC               Sul           ".
+       03 UFX10  PIC X(35) VALUE "0RS                  Sul           ".
+       01  WS-TAB-UF REDEFINES WS-UF-AUX.
+           03 WS-UF-ITEM               OCCURS 10 TIMES.
+              05 WS-UF-COD             PIC X(01).
+              05 WS-UF-SIGLAS          PIC X(20).
+              05 WS-UF-REGIAO          PIC X(14).
