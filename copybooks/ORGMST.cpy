@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ORGMST - Registro do arquivo indexado mestre da estrutura
+      *          organizacional (chave: ORGM-CHAVE = SETOR+DEPTO+
+      *          SERVIDOR-IDX), mantido pelo subsistema interativo
+      *          ORGMNT em vez de recompilar EMPRESATABELA a cada
+      *          mudanca de setor/departamento/servidor.
+      ******************************************************************
+       01  ORGM-REC.
+           03 ORGM-CHAVE.
+              05 ORGM-SETOR          PIC 9(01).
+              05 ORGM-DEPTO          PIC 9(01).
+              05 ORGM-SERVIDOR-IDX   PIC 9(01).
+           03 ORGM-CODIGO            PIC X(02).
