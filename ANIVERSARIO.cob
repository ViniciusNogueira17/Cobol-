@@ -1,59 +1,404 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  DATA-HOJE.
-           03 ANO          PIC 9(02).
-           03 MES          PIC 9(02).
-           03 DIA          PIC 9(02).
-       01  NIVERANO        PIC 9(04).
-       01  NIVERDIA        PIC 9(02).
-       01  NIVERMES        PIC 9(04).
-       01  ANOATUAL        PIC 9(04).
-       01  TEMPANO           PIC 9(04).
-       01  TEMPMES           PIC 9(02).
-       01  TEMPDIA           PIC 9(02).
-       01  FIM               PIC X(01).
-       PROCEDURE DIVISION.
-       00000-PRINCIPAL            SECTION.
-           PERFORM 00010-INICIO.
-           PERFORM 00020-PROCESSO.
-           PERFORM 00030-FIM.
-           STOP RUN.
-       00010-INICIO              SECTION.
-           MOVE 2024 TO ANOATUAL
-           MOVE 2009 TO NIVERANO
-           MOVE 27 TO NIVERDIA
-           MOVE 07 TO NIVERMES.
-
-           ACCEPT DATA-HOJE FROM DATE.
-           DISPLAY "HOJE SAO: " DIA "/" MES "/20" ANO ".".
-
-       00010-END.
-      *
-       00020-PROCESSO           SECTION.
-           COMPUTE TEMPANO = ANOATUAL - NIVERANO
-           MOVE NIVERDIA TO TEMPDIA.
-           MOVE NIVERMES TO TEMPMES.
-
-       00020-END.
-      *
-       00030-FIM               SECTION.
-           IF TEMPANO >= 19
-             DISPLAY "VOCE E MAIOR DE IDADE"
-           ELSE IF TEMPANO = 18
-                 AND TEMPDIA EQUAL DIA
-                 AND TEMPMES EQUAL MES
-             DISPLAY "HOJE E SEU ANIVERSARIO"
-           ELSE IF TEMPANO <= 18
-             DISPLAY "VOCE E MENOR DE IDADE"
-           END-IF.
-
-       00030-END.
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. ANIVERSARIO.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Calcula a idade atual de cada empregado do
+      *                mestre EMPMAST e gera um relatorio de idades,
+      *                apontando quem faz aniversario hoje.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original so calculava a idade de uma
+      *                  unica pessoa com data de nascimento compilada
+      *                  no fonte (MOVE 2009/27/07). Passou a ler o
+      *                  mestre de empregados (EMPREC) e gerar um
+      *                  relatorio de idades para o quadro todo em uma
+      *                  unica rodada.
+      * 2026-08-09  RMS  COMPUTE TEMPANO = ANOATUAL - NIVERANO sozinho
+      *                  superestimava a idade de quem ainda nao fez
+      *                  aniversario no ano corrente (ex.: nascido em
+      *                  dezembro aparecia um ano mais velho o ano
+      *                  inteiro). TEMPANO agora e decrescido de 1
+      *                  sempre que o mes/dia de hoje vem antes do
+      *                  mes/dia de nascimento.
+      * 2026-08-09  RMS  Acrescentado um segundo passo que lista quem
+      *                  faz aniversario nos proximos 30 dias, ordenado
+      *                  por data, para o RH nao precisar conferir a
+      *                  lista de empregados contra o calendario todo
+      *                  mes na mao.
+      * 2026-08-09  RMS  STOP RUN trocado por GOBACK em 00000-PRINCIPAL,
+      *                  mesmo motivo do CPFBATCH: continua valendo como
+      *                  programa principal e passa a poder ser chamado
+      *                  pelo driver MAINCTL.
+      * 2026-08-09  RMS  Passou a gravar um registro de trilha de
+      *                  auditoria no arquivo compartilhado AUDITLOG
+      *                  ao final da execucao (copybook AUDITREC).
+      * 2026-08-09  RMS  A janela de dias do relatorio de proximos
+      *                  aniversarios, antes fixa em 30, agora pode ser
+      *                  sobreposta por um cartao de controle opcional
+      *                  (SYSIN, copybook CTLCARD); sem SYSIN o
+      *                  programa continua usando 30 dias.
+      * 2026-08-09  RMS  RETURN-CODE agora e fixado de forma
+      *                  padronizada (copybook RETCODE): 16 e o passo
+      *                  aborta sem processar nada se o EMPMAST nao
+      *                  abrir, 0 caso contrario.
+      * 2026-08-09  RMS  DATA-HOJE passou a vir de ACCEPT FROM DATE
+      *                  YYYYMMDD (ano com 4 digitos) em vez de ACCEPT
+      *                  FROM DATE (ano com 2 digitos) mais "2000 +"
+      *                  somado na mao, que assumia sempre o seculo 20XX.
+      * 2026-08-09  RMS  O resumo final tinha "30 DIAS" fixo no texto,
+      *                  mesmo quando o SYSIN sobrepunha a janela; agora
+      *                  mostra WS-JANELA-DIAS.
+      * 2026-08-09  RMS  Renumerados os paragrafos que ficaram fora de
+      *                  ordem conforme o programa crescia:
+      *                  00005-LE-CARTAO-CONTROLE virou
+      *                  00011-LE-CARTAO-CONTROLE (fica fisicamente
+      *                  depois de 00010-INICIO) e 00039-GRAVA-AUDITORIA
+      *                  /00038-DEFINE-RETORNO/00030-FIM, que ficavam
+      *                  fisicamente depois de 00040-00046 mas com
+      *                  numero menor, viraram 00047/00048/00050.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+           SELECT IDADE-REPORT-FILE ASSIGN TO "NIVERREL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PROX-SORT-WORK ASSIGN TO "PROXSORW".
+
+           SELECT PROX-REPORT-FILE ASSIGN TO "PROXNIV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  EMP-MASTER-FILE.
+           COPY EMPREC.
+
+       FD  IDADE-REPORT-FILE.
+       01  IDADE-REP-REC.
+           03 REP-MATRICULA        PIC 9(06).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 REP-NOME              PIC X(40).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 REP-IDADE             PIC 9(03).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 REP-ANIVERSARIO       PIC X(20)   VALUE SPACES.
+
+       SD  PROX-SORT-WORK.
+       01  PROX-SORT-REC.
+           03 PROX-SORT-DIAS        PIC 9(03).
+           03 PROX-SORT-MATRICULA   PIC 9(06).
+           03 PROX-SORT-NOME        PIC X(40).
+           03 PROX-SORT-MES         PIC 9(02).
+           03 PROX-SORT-DIA         PIC 9(02).
+
+       FD  PROX-REPORT-FILE.
+       01  PROX-REP-REC.
+           03 PREP-MATRICULA        PIC 9(06).
+           03 FILLER                 PIC X(02)   VALUE SPACES.
+           03 PREP-NOME              PIC X(40).
+           03 FILLER                 PIC X(02)   VALUE SPACES.
+           03 PREP-DATA-NIVER.
+              05 PREP-MES            PIC 9(02).
+              05 PREP-BARRA           PIC X(01).
+              05 PREP-DIA            PIC 9(02).
+           03 FILLER                 PIC X(02)   VALUE SPACES.
+           03 PREP-DIAS-RESTANTES    PIC 9(03).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  CONTROL-CARD-FILE.
+           COPY CTLCARD.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-AUDIT-DATA             PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-HORA             PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-STATUS             PIC X(02)   VALUE SPACES.
+       01 WS-SYSIN-STATUS             PIC X(02)   VALUE SPACES.
+       01 WS-EMPMAST-STATUS         PIC X(02)   VALUE SPACES.
+       01 WS-ABORT-SW               PIC X(01)   VALUE "N".
+          88 WS-ABORT                            VALUE "S".
+       01 WS-JANELA-DIAS            PIC 9(03)   VALUE 030.
+       01  DATA-HOJE.
+           03 ANO          PIC 9(04).
+           03 MES          PIC 9(02).
+           03 DIA          PIC 9(02).
+       01 NIVERANO        PIC 9(04).
+       01 NIVERDIA        PIC 9(02).
+       01 NIVERMES        PIC 9(02).
+       01 ANOATUAL        PIC 9(04).
+       01 TEMPANO           PIC 9(04).
+       01 TEMPMES           PIC 9(02).
+       01 TEMPDIA           PIC 9(02).
+       01 WS-EOF-SW          PIC X(01)   VALUE "N".
+          88 WS-EOF                      VALUE "Y".
+       01 WS-TOTAL-LIDOS     PIC 9(05)   VALUE ZEROES.
+       01 WS-TOTAL-EMPREGADOS PIC 9(05)  VALUE ZEROES.
+       01 WS-HASH-MATRICULA  PIC 9(09)   VALUE ZEROES.
+      * DIA DO ANO (1 A 1) ACUMULADO ATE O INICIO DE CADA MES, USADO
+      * PARA MEDIR A DISTANCIA EM DIAS ATE O PROXIMO ANIVERSARIO SEM
+      * PRECISAR DE FUNCTION INTRINSECA; NAO CONSIDERA ANO BISSEXTO,
+      * O QUE NO PIOR CASO ADIANTA/ATRASA A CONTAGEM EM 1 DIA
+       01 WS-DOY-AUX.
+           03 FILLER         PIC 9(03)   VALUE 000.
+           03 FILLER         PIC 9(03)   VALUE 031.
+           03 FILLER         PIC 9(03)   VALUE 059.
+           03 FILLER         PIC 9(03)   VALUE 090.
+           03 FILLER         PIC 9(03)   VALUE 120.
+           03 FILLER         PIC 9(03)   VALUE 151.
+           03 FILLER         PIC 9(03)   VALUE 181.
+           03 FILLER         PIC 9(03)   VALUE 212.
+           03 FILLER         PIC 9(03)   VALUE 243.
+           03 FILLER         PIC 9(03)   VALUE 273.
+           03 FILLER         PIC 9(03)   VALUE 304.
+           03 FILLER         PIC 9(03)   VALUE 334.
+       01 WS-DOY-TAB REDEFINES WS-DOY-AUX.
+           03 WS-DOY-CUM     PIC 9(03)   OCCURS 12 TIMES.
+       01 WS-HOJE-DOY        PIC 9(03)   VALUE ZEROES.
+       01 WS-NIVER-DOY       PIC 9(03)   VALUE ZEROES.
+       01 WS-DIAS-RESTANTES  PIC S9(04)  VALUE ZEROES.
+       01 WS-SORT-EOF-SW     PIC X(01)   VALUE "N".
+          88 WS-SORT-EOF                 VALUE "Y".
+       01 WS-TOTAL-PROXIMOS  PIC 9(05)   VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       00000-PRINCIPAL            SECTION.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-PROCESSO UNTIL WS-EOF
+              PERFORM 00029-FECHA-IDADES
+              PERFORM 00040-PROXIMOS-ANIVERSARIOS
+           END-IF.
+           PERFORM 00050-FIM.
+           GOBACK.
+       00010-INICIO              SECTION.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE ANO TO ANOATUAL.
+           DISPLAY "HOJE SAO: " DIA "/" MES "/" ANOATUAL ".".
+
+           PERFORM 00011-LE-CARTAO-CONTROLE.
+
+           OPEN INPUT EMP-MASTER-FILE.
+           IF WS-EMPMAST-STATUS NOT = "00"
+              DISPLAY "*** EMPMAST NAO ABRIU (STATUS "
+                      WS-EMPMAST-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              OPEN OUTPUT IDADE-REPORT-FILE
+              PERFORM 00024-LE-EMPREGADO
+           END-IF.
+       00010-END.
+      *
+       00011-LE-CARTAO-CONTROLE SECTION.
+      * LE O CARTAO DE CONTROLE OPCIONAL (SYSIN) PARA SOBREPOR A
+      * JANELA DE DIAS DO RELATORIO DE PROXIMOS ANIVERSARIOS; SE NAO
+      * HOUVER SYSIN, OU O CAMPO VIER ZERADO, MANTEM O DEFAULT
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-SYSIN-STATUS = "00"
+              READ CONTROL-CARD-FILE
+                  NOT AT END
+                      IF CTL-JANELA-DIAS NUMERIC AND
+                         CTL-JANELA-DIAS > ZEROES
+                         MOVE CTL-JANELA-DIAS TO WS-JANELA-DIAS
+                      END-IF
+              END-READ
+              CLOSE CONTROL-CARD-FILE
+           END-IF.
+       00011-END.
+      *
+       00020-PROCESSO           SECTION.
+      * CALCULA A IDADE DE UM EMPREGADO E GRAVA A LINHA DO RELATORIO
+           MOVE EMP-NASC-ANO TO NIVERANO.
+           MOVE EMP-NASC-DIA TO NIVERDIA.
+           MOVE EMP-NASC-MES TO NIVERMES.
+
+           COMPUTE TEMPANO = ANOATUAL - NIVERANO.
+           MOVE NIVERDIA TO TEMPDIA.
+           MOVE NIVERMES TO TEMPMES.
+
+           IF MES < TEMPMES OR (MES = TEMPMES AND DIA < TEMPDIA)
+              SUBTRACT 1 FROM TEMPANO
+           END-IF.
+
+           PERFORM 00025-GRAVA-RELATORIO.
+           PERFORM 00024-LE-EMPREGADO.
+       00020-END.
+      *
+       00024-LE-EMPREGADO       SECTION.
+      * LE O PROXIMO REGISTRO DO MESTRE DE EMPREGADOS
+           READ EMP-MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+           END-READ.
+       00024-END.
+      *
+       00025-GRAVA-RELATORIO    SECTION.
+      * GRAVA A IDADE CALCULADA NO RELATORIO, SINALIZANDO QUEM FAZ
+      * ANIVERSARIO HOJE
+           MOVE SPACES        TO IDADE-REP-REC.
+           MOVE EMP-MATRICULA TO REP-MATRICULA.
+           MOVE EMP-NOME      TO REP-NOME.
+           MOVE TEMPANO       TO REP-IDADE.
+           IF TEMPDIA EQUAL DIA AND TEMPMES EQUAL MES
+              MOVE "HOJE E O ANIVERSARIO" TO REP-ANIVERSARIO
+           ELSE
+              MOVE SPACES TO REP-ANIVERSARIO
+           END-IF.
+           WRITE IDADE-REP-REC.
+           ADD EMP-MATRICULA TO WS-HASH-MATRICULA.
+       00025-END.
+      *
+       00029-FECHA-IDADES      SECTION.
+      * ENCERRA A 1A FASE (RELATORIO DE IDADES) ANTES DE REABRIR O
+      * MESTRE DE EMPREGADOS PARA A 2A FASE (PROXIMOS ANIVERSARIOS)
+           CLOSE EMP-MASTER-FILE.
+           CLOSE IDADE-REPORT-FILE.
+           MOVE WS-TOTAL-LIDOS TO WS-TOTAL-EMPREGADOS.
+       00029-END.
+      *
+       00040-PROXIMOS-ANIVERSARIOS SECTION.
+      * 2A FASE: PERCORRE O MESTRE DE EMPREGADOS DE NOVO, SELECIONANDO
+      * QUEM FAZ ANIVERSARIO NOS PROXIMOS 30 DIAS, E ORDENA O
+      * RESULTADO PELA DISTANCIA EM DIAS ATE A DATA
+           OPEN OUTPUT PROX-REPORT-FILE.
+           SORT PROX-SORT-WORK ON ASCENDING KEY PROX-SORT-DIAS
+               INPUT PROCEDURE 00041-SELECIONA-PROXIMOS
+               OUTPUT PROCEDURE 00044-GRAVA-PROXIMOS.
+           CLOSE PROX-REPORT-FILE.
+       00040-END.
+      *
+       00041-SELECIONA-PROXIMOS SECTION.
+      * RELEASE DE UM REGISTRO DE TRABALHO PARA CADA EMPREGADO QUE
+      * FAZ ANIVERSARIO DENTRO DA JANELA DE 30 DIAS
+           MOVE "N" TO WS-EOF-SW.
+           OPEN INPUT EMP-MASTER-FILE.
+           PERFORM 00024-LE-EMPREGADO.
+           PERFORM 00042-AVALIA-PROXIMO UNTIL WS-EOF.
+           CLOSE EMP-MASTER-FILE.
+       00041-END.
+      *
+       00042-AVALIA-PROXIMO  SECTION.
+           PERFORM 00043-CALCULA-DIAS-RESTANTES.
+           IF WS-DIAS-RESTANTES <= WS-JANELA-DIAS
+              MOVE WS-DIAS-RESTANTES TO PROX-SORT-DIAS
+              MOVE EMP-MATRICULA     TO PROX-SORT-MATRICULA
+              MOVE EMP-NOME          TO PROX-SORT-NOME
+              MOVE EMP-NASC-MES      TO PROX-SORT-MES
+              MOVE EMP-NASC-DIA      TO PROX-SORT-DIA
+              RELEASE PROX-SORT-REC
+              ADD 1 TO WS-TOTAL-PROXIMOS
+           END-IF.
+           PERFORM 00024-LE-EMPREGADO.
+       00042-END.
+      *
+       00043-CALCULA-DIAS-RESTANTES SECTION.
+      * DISTANCIA EM DIAS ENTRE HOJE E O PROXIMO ANIVERSARIO, TRATANDO
+      * A VIRADA DE ANO (ANIVERSARIO EM JANEIRO QUANDO HOJE E DEZEMBRO)
+           COMPUTE WS-HOJE-DOY = WS-DOY-CUM(MES) + DIA.
+           COMPUTE WS-NIVER-DOY = WS-DOY-CUM(EMP-NASC-MES)
+                                  + EMP-NASC-DIA.
+           COMPUTE WS-DIAS-RESTANTES = WS-NIVER-DOY - WS-HOJE-DOY.
+           IF WS-DIAS-RESTANTES < 0
+              ADD 365 TO WS-DIAS-RESTANTES
+           END-IF.
+       00043-END.
+      *
+       00044-GRAVA-PROXIMOS  SECTION.
+      * FASE DE SAIDA DO SORT: LE OS REGISTROS JA ORDENADOS POR DIAS
+      * RESTANTES E GRAVA O RELATORIO FINAL
+           PERFORM 00045-LE-PROXIMO-SORTED.
+           PERFORM 00046-GRAVA-LINHA-PROXIMOS UNTIL WS-SORT-EOF.
+       00044-END.
+      *
+       00045-LE-PROXIMO-SORTED SECTION.
+           RETURN PROX-SORT-WORK
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SW
+           END-RETURN.
+       00045-END.
+      *
+       00046-GRAVA-LINHA-PROXIMOS SECTION.
+           MOVE SPACES              TO PROX-REP-REC.
+           MOVE PROX-SORT-MATRICULA TO PREP-MATRICULA.
+           MOVE PROX-SORT-NOME      TO PREP-NOME.
+           MOVE PROX-SORT-MES       TO PREP-MES.
+           MOVE "/"                 TO PREP-BARRA.
+           MOVE PROX-SORT-DIA       TO PREP-DIA.
+           MOVE PROX-SORT-DIAS      TO PREP-DIAS-RESTANTES.
+           WRITE PROX-REP-REC.
+           PERFORM 00045-LE-PROXIMO-SORTED.
+       00046-END.
+      *
+       00047-GRAVA-AUDITORIA  SECTION.
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA DESTA EXECUCAO NO
+      * ARQUIVO COMPARTILHADO AUDITLOG
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+           MOVE SPACES               TO AUDIT-REC.
+           MOVE "ANIVERSARIO"        TO AUDIT-PROGRAMA.
+           MOVE WS-AUDIT-DATA(1:4)   TO AUDIT-ANO.
+           MOVE WS-AUDIT-DATA(5:2)   TO AUDIT-MES.
+           MOVE WS-AUDIT-DATA(7:2)   TO AUDIT-DIA.
+           MOVE WS-AUDIT-HORA(1:2)   TO AUDIT-HORA.
+           MOVE WS-AUDIT-HORA(3:2)   TO AUDIT-MINUTO.
+           MOVE WS-AUDIT-HORA(5:2)   TO AUDIT-SEGUNDO.
+           MOVE WS-TOTAL-EMPREGADOS  TO AUDIT-QTDE-LIDOS.
+           MOVE WS-TOTAL-EMPREGADOS  TO AUDIT-QTDE-ACEITOS.
+           MOVE ZEROES               TO AUDIT-QTDE-REJEIT.
+           MOVE WS-HASH-MATRICULA    TO AUDIT-HASH-TOTAL.
+           MOVE RETURN-CODE          TO AUDIT-RETURN-CODE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "00"
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+       00047-END.
+      *
+       00048-DEFINE-RETORNO   SECTION.
+      * FIXA O RETURN-CODE DO PASSO: FATAL SE O EMPMAST NAO ABRIU,
+      * NORMAL CASO CONTRARIO (ESTE PASSO NAO REJEITA REGISTROS)
+           IF WS-ABORT
+              MOVE RC-FATAL  TO RETURN-CODE
+           ELSE
+              MOVE RC-NORMAL TO RETURN-CODE
+           END-IF.
+       00048-END.
+      *
+       00050-FIM               SECTION.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE EMPREGADOS PROCESSADOS: "
+                   WS-TOTAL-EMPREGADOS.
+           DISPLAY "TOTAL COM ANIVERSARIO EM ATE " WS-JANELA-DIAS
+                   " DIAS: " WS-TOTAL-PROXIMOS.
+           DISPLAY "--- CONTROLES DE RECONCILIACAO DO PASSO ---".
+           DISPLAY "REGISTROS LIDOS.....: " WS-TOTAL-EMPREGADOS.
+           DISPLAY "REGISTROS ACEITOS...: " WS-TOTAL-EMPREGADOS.
+           DISPLAY "REGISTROS REJEITADOS: " ZEROES.
+           DISPLAY "HASH TOTAL (MATRICULA): " WS-HASH-MATRICULA.
+           PERFORM 00048-DEFINE-RETORNO.
+           PERFORM 00047-GRAVA-AUDITORIA.
+           DISPLAY "FIM DO PROGRAMA".
+       00050-END.
