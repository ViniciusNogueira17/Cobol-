@@ -1,43 +1,340 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 MINUTOS      PIC 9(4)         VALUE ZEROES.
-       01 DIVISOR      PIC 9(2)         VALUE ZEROES.
-       01 RESTO        PIC 9(2)         VALUE ZEROES.
-       01 RESULTADO    PIC 9(2)         VALUE ZEROES.
-       PROCEDURE DIVISION.
-       0000-PRINCIPAL.
-           PERFORM 00010-INICIO.
-           PERFORM 00020-PROCESSO.
-           PERFORM 00030-FIM.
-           STOP RUN.
-       00010-INICIO              SECTION.
-           MOVE 540 TO MINUTOS.
-           MOVE 60 TO DIVISOR.
-
-
-       OOO1O-END.
-
-       00020-PROCESSO.
-           DIVIDE MINUTOS BY DIVISOR GIVING RESULTADO REMAINDER RESTO.
-
-
-
-       00020-END.
-
-       00030-FIM               SECTION.
-
-
-
-            DISPLAY RESULTADO "h" RESTO "min"
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CALCMINUTOSPARAHORAS.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Converte o total de minutos trabalhados de cada
+      *                empregado, lido do arquivo diario de ponto
+      *                (PONTODIA), em horas e minutos, gerando um
+      *                relatorio HH:MM para o quadro todo em uma unica
+      *                rodada.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original so convertia um unico valor
+      *                  compilado no fonte (MOVE 540 TO MINUTOS), util
+      *                  so como calculadora de mesa. Passou a ler o
+      *                  arquivo diario de ponto e gerar um relatorio
+      *                  HH:MM por empregado.
+      * 2026-08-09  RMS  Registros com mais minutos que a jornada padrao
+      *                  (WS-LIMITE-HORAS, hoje 8h) passam a ser
+      *                  sinalizados e quebrados em minutos normais x
+      *                  extras no relatorio, para a folha nao precisar
+      *                  mais reconferir manualmente todo ponto que
+      *                  parece alto demais antes de aplicar o
+      *                  adicional de hora extra.
+      * 2026-08-09  RMS  PONTO-MINUTOS passou a ser assinado (cartao de
+      *                  ponto sem batida de saida, ou saida lancada
+      *                  antes da entrada, chega negativo do sistema de
+      *                  marcacao) e ganhou uma faixa maxima de minutos
+      *                  validos no dia. Registro fora da faixa, ou sem
+      *                  um valor numerico, e desviado para o relatorio
+      *                  de excecoes em vez de entrar na conversao.
+      * 2026-08-09  RMS  STOP RUN trocado por GOBACK em 00000-PRINCIPAL,
+      *                  mesmo motivo do CPFBATCH: continua valendo como
+      *                  programa principal e passa a poder ser chamado
+      *                  pelo driver MAINCTL.
+      * 2026-08-09  RMS  Passou a gravar um registro de trilha de
+      *                  auditoria no arquivo compartilhado AUDITLOG
+      *                  ao final da execucao (copybook AUDITREC).
+      * 2026-08-09  RMS  O limite de horas da jornada padrao (WS-
+      *                  LIMITE-HORAS), antes fixo em 8, agora pode ser
+      *                  sobreposto por um cartao de controle opcional
+      *                  (SYSIN, copybook CTLCARD); sem SYSIN o
+      *                  programa continua usando 8 horas.
+      * 2026-08-09  RMS  RETURN-CODE passou a ser fixado de forma
+      *                  padronizada (copybook RETCODE) em vez de ficar
+      *                  sempre zero por omissao: 16 se o PONTODIA nao
+      *                  abrir (e o passo aborta sem processar), 4 se
+      *                  houve registro de ponto rejeitado na rodada,
+      *                  0 caso contrario.
+      * 2026-08-09  RMS  Paragrafo principal renomeado de 0000-PRINCIPAL
+      *                  para 00000-PRINCIPAL, para ficar no mesmo
+      *                  padrao de 5 digitos do resto do lote.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT PONTO-FILE ASSIGN TO "PONTODIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PONTODIA-STATUS.
+
+           SELECT HORAS-REPORT-FILE ASSIGN TO "HORASREL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PONTO-EXCECAO-FILE ASSIGN TO "PONTOEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  PONTO-FILE.
+       01  PONTO-REC.
+           03 PONTO-MATRICULA      PIC 9(06).
+           03 PONTO-MINUTOS        PIC S9(04)
+                                    SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  HORAS-REPORT-FILE.
+       01  HORAS-REP-REC.
+           03 HREP-MATRICULA       PIC 9(06).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 HREP-HORAS           PIC 9(02).
+           03 HREP-SEPARADOR       PIC X(01).
+           03 HREP-MINUTOS         PIC 9(02).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 HREP-MIN-NORMAIS     PIC 9(04).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 HREP-MIN-EXTRA       PIC 9(04).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 HREP-FLAG-EXTRA      PIC X(01).
+              88 HREP-HOUVE-EXTRA       VALUE "S".
+
+       FD  PONTO-EXCECAO-FILE.
+       01  PONTO-EXC-REC.
+           03 EXC-MATRICULA        PIC 9(06).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 EXC-MINUTOS-LIDOS    PIC X(05).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 EXC-MOTIVO-COD       PIC X(02).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 EXC-MOTIVO-DESC      PIC X(40).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  CONTROL-CARD-FILE.
+           COPY CTLCARD.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-AUDIT-DATA      PIC 9(08)  VALUE ZEROES.
+       01 WS-AUDIT-HORA      PIC 9(08)  VALUE ZEROES.
+       01 WS-AUDIT-STATUS      PIC X(02)  VALUE SPACES.
+       01 WS-SYSIN-STATUS      PIC X(02)  VALUE SPACES.
+       01 WS-PONTODIA-STATUS   PIC X(02)  VALUE SPACES.
+       01 WS-ABORT-SW          PIC X(01)  VALUE "N".
+          88 WS-ABORT                     VALUE "S".
+       01 MINUTOS      PIC 9(4)         VALUE ZEROES.
+       01 DIVISOR      PIC 9(2)         VALUE ZEROES.
+       01 RESTO        PIC 9(2)         VALUE ZEROES.
+       01 RESULTADO    PIC 9(2)         VALUE ZEROES.
+       01 WS-EOF-SW          PIC X(01)  VALUE "N".
+          88 WS-EOF                     VALUE "Y".
+       01 WS-TOTAL-LIDOS     PIC 9(05)  VALUE ZEROES.
+       01 WS-LIMITE-HORAS    PIC 9(02)  VALUE 8.
+       01 WS-LIMITE-MINUTOS  PIC 9(04)  VALUE ZEROES.
+       01 WS-MINUTOS-NORMAIS PIC 9(04)  VALUE ZEROES.
+       01 WS-MINUTOS-EXTRA   PIC 9(04)  VALUE ZEROES.
+       01 WS-TOTAL-COM-EXTRA PIC 9(05)  VALUE ZEROES.
+       01 WS-FLAG-EXTRA      PIC X(01)  VALUE "N".
+          88 WS-HOUVE-EXTRA             VALUE "S".
+       01 WS-MAXIMO-MINUTOS  PIC 9(04)  VALUE 1440.
+       01 WS-PONTO-VALIDO-SW PIC X(01)  VALUE "S".
+          88 WS-PONTO-VALIDO            VALUE "S".
+       01 WS-TOTAL-REJEITADOS PIC 9(05) VALUE ZEROES.
+       01 WS-TOTAL-ACEITOS   PIC 9(05)  VALUE ZEROES.
+       01 WS-HASH-MATRICULA  PIC 9(09)  VALUE ZEROES.
+      *
+       PROCEDURE DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-PROCESSO UNTIL WS-EOF
+           END-IF.
+           PERFORM 00030-FIM.
+           GOBACK.
+       00010-INICIO              SECTION.
+           MOVE 60 TO DIVISOR.
+           PERFORM 00005-LE-CARTAO-CONTROLE.
+           COMPUTE WS-LIMITE-MINUTOS = WS-LIMITE-HORAS * DIVISOR.
+           OPEN INPUT PONTO-FILE.
+           IF WS-PONTODIA-STATUS NOT = "00"
+              DISPLAY "*** PONTODIA NAO ABRIU (STATUS "
+                      WS-PONTODIA-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              OPEN OUTPUT HORAS-REPORT-FILE
+              OPEN OUTPUT PONTO-EXCECAO-FILE
+              PERFORM 00024-LE-PONTO
+           END-IF.
+       00010-END.
+      *
+       00005-LE-CARTAO-CONTROLE SECTION.
+      * LE O CARTAO DE CONTROLE OPCIONAL (SYSIN) PARA SOBREPOR O
+      * LIMITE DE HORAS DA JORNADA PADRAO; SE NAO HOUVER SYSIN, OU O
+      * CAMPO VIER ZERADO, MANTEM O DEFAULT
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-SYSIN-STATUS = "00"
+              READ CONTROL-CARD-FILE
+                  NOT AT END
+                      IF CTL-LIMITE-HORAS NUMERIC AND
+                         CTL-LIMITE-HORAS > ZEROES
+                         MOVE CTL-LIMITE-HORAS TO WS-LIMITE-HORAS
+                      END-IF
+              END-READ
+              CLOSE CONTROL-CARD-FILE
+           END-IF.
+       00005-END.
+      *
+       00020-PROCESSO           SECTION.
+      * VALIDA O REGISTRO DE PONTO; SE OK, CONVERTE O TOTAL DE MINUTOS
+      * DE UM EMPREGADO E GRAVA A LINHA DO RELATORIO
+           PERFORM 00027-VALIDA-PONTO.
+           IF WS-PONTO-VALIDO
+              MOVE PONTO-MINUTOS TO MINUTOS
+              DIVIDE MINUTOS BY DIVISOR GIVING RESULTADO REMAINDER RESTO
+              PERFORM 00026-VERIFICA-EXTRA
+              PERFORM 00025-GRAVA-RELATORIO
+           END-IF.
+           PERFORM 00024-LE-PONTO.
+       00020-END.
+      *
+       00024-LE-PONTO           SECTION.
+      * LE O PROXIMO REGISTRO DO ARQUIVO DIARIO DE PONTO
+           READ PONTO-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+           END-READ.
+       00024-END.
+      *
+       00025-GRAVA-RELATORIO    SECTION.
+           MOVE SPACES           TO HORAS-REP-REC.
+           MOVE PONTO-MATRICULA  TO HREP-MATRICULA.
+           MOVE RESULTADO        TO HREP-HORAS.
+           MOVE ":"              TO HREP-SEPARADOR.
+           MOVE RESTO            TO HREP-MINUTOS.
+           MOVE WS-MINUTOS-NORMAIS TO HREP-MIN-NORMAIS.
+           MOVE WS-MINUTOS-EXTRA TO HREP-MIN-EXTRA.
+           MOVE WS-FLAG-EXTRA     TO HREP-FLAG-EXTRA.
+           WRITE HORAS-REP-REC.
+           ADD 1 TO WS-TOTAL-ACEITOS.
+           ADD PONTO-MATRICULA TO WS-HASH-MATRICULA.
+       00025-END.
+      *
+       00026-VERIFICA-EXTRA     SECTION.
+      * COMPARA O TOTAL DE MINUTOS DO DIA CONTRA A JORNADA PADRAO E
+      * QUEBRA O TOTAL EM MINUTOS NORMAIS X MINUTOS EXTRA
+           IF MINUTOS > WS-LIMITE-MINUTOS
+              MOVE WS-LIMITE-MINUTOS           TO WS-MINUTOS-NORMAIS
+              COMPUTE WS-MINUTOS-EXTRA = MINUTOS - WS-LIMITE-MINUTOS
+              SET WS-HOUVE-EXTRA               TO TRUE
+              ADD 1 TO WS-TOTAL-COM-EXTRA
+           ELSE
+              MOVE MINUTOS                     TO WS-MINUTOS-NORMAIS
+              MOVE ZEROES                      TO WS-MINUTOS-EXTRA
+              MOVE "N"                         TO WS-FLAG-EXTRA
+           END-IF.
+       00026-END.
+      *
+       00027-VALIDA-PONTO       SECTION.
+      * REJEITA PONTO SEM VALOR NUMERICO VALIDO (BATIDA DE SAIDA
+      * AUSENTE), NEGATIVO (SAIDA LANCADA ANTES DA ENTRADA) OU ACIMA
+      * DO MAXIMO DE MINUTOS POSSIVEIS EM UM DIA
+           MOVE "S" TO WS-PONTO-VALIDO-SW.
+           MOVE SPACES TO PONTO-EXC-REC.
+           EVALUATE TRUE
+               WHEN PONTO-MINUTOS NOT NUMERIC
+                   MOVE "N"  TO WS-PONTO-VALIDO-SW
+                   MOVE "01" TO EXC-MOTIVO-COD
+                   MOVE "BATIDA DE PONTO AUSENTE OU ILEGIVEL"
+                                            TO EXC-MOTIVO-DESC
+               WHEN PONTO-MINUTOS < ZEROES
+                   MOVE "N"  TO WS-PONTO-VALIDO-SW
+                   MOVE "02" TO EXC-MOTIVO-COD
+                   MOVE "MINUTOS NEGATIVOS - SAIDA ANTES DA ENTRADA"
+                                            TO EXC-MOTIVO-DESC
+               WHEN PONTO-MINUTOS > WS-MAXIMO-MINUTOS
+                   MOVE "N"  TO WS-PONTO-VALIDO-SW
+                   MOVE "03" TO EXC-MOTIVO-COD
+                   MOVE "TOTAL DE MINUTOS ACIMA DO POSSIVEL NO DIA"
+                                            TO EXC-MOTIVO-DESC
+           END-EVALUATE.
+           IF NOT WS-PONTO-VALIDO
+              PERFORM 00028-GRAVA-EXCECAO
+           END-IF.
+       00027-END.
+      *
+       00028-GRAVA-EXCECAO      SECTION.
+           MOVE PONTO-MATRICULA    TO EXC-MATRICULA.
+           MOVE PONTO-MINUTOS      TO EXC-MINUTOS-LIDOS.
+           WRITE PONTO-EXC-REC.
+           ADD 1 TO WS-TOTAL-REJEITADOS.
+       00028-END.
+      *
+       00029-GRAVA-AUDITORIA    SECTION.
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA DESTA EXECUCAO NO
+      * ARQUIVO COMPARTILHADO AUDITLOG
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+           MOVE SPACES                  TO AUDIT-REC.
+           MOVE "CALCMINUTOSPARAHORAS"  TO AUDIT-PROGRAMA.
+           MOVE WS-AUDIT-DATA(1:4)      TO AUDIT-ANO.
+           MOVE WS-AUDIT-DATA(5:2)      TO AUDIT-MES.
+           MOVE WS-AUDIT-DATA(7:2)      TO AUDIT-DIA.
+           MOVE WS-AUDIT-HORA(1:2)      TO AUDIT-HORA.
+           MOVE WS-AUDIT-HORA(3:2)      TO AUDIT-MINUTO.
+           MOVE WS-AUDIT-HORA(5:2)      TO AUDIT-SEGUNDO.
+           MOVE WS-TOTAL-LIDOS          TO AUDIT-QTDE-LIDOS.
+           MOVE WS-TOTAL-ACEITOS        TO AUDIT-QTDE-ACEITOS.
+           MOVE WS-TOTAL-REJEITADOS     TO AUDIT-QTDE-REJEIT.
+           MOVE WS-HASH-MATRICULA       TO AUDIT-HASH-TOTAL.
+           MOVE RETURN-CODE             TO AUDIT-RETURN-CODE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "00"
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+       00029-END.
+      *
+       00030-FIM               SECTION.
+           IF NOT WS-ABORT
+              CLOSE PONTO-FILE
+              CLOSE HORAS-REPORT-FILE
+              CLOSE PONTO-EXCECAO-FILE
+           END-IF.
+           DISPLAY "--- CONTROLES DE RECONCILIACAO DO PASSO ---".
+           DISPLAY "REGISTROS LIDOS.....: " WS-TOTAL-LIDOS.
+           DISPLAY "REGISTROS ACEITOS...: " WS-TOTAL-ACEITOS.
+           DISPLAY "REGISTROS REJEITADOS: " WS-TOTAL-REJEITADOS.
+           DISPLAY "HASH TOTAL (MATRICULA): " WS-HASH-MATRICULA.
+           PERFORM 00031-DEFINE-RETORNO.
+           PERFORM 00029-GRAVA-AUDITORIA.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE REGISTROS DE PONTO PROCESSADOS: "
+                   WS-TOTAL-LIDOS.
+           DISPLAY "TOTAL DE REGISTROS COM HORA EXTRA......: "
+                   WS-TOTAL-COM-EXTRA.
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS..........: "
+                   WS-TOTAL-REJEITADOS.
+           DISPLAY "FIM DO PROGRAMA".
+       00030-END.
+      *
+       00031-DEFINE-RETORNO    SECTION.
+      * FIXA O RETURN-CODE DO PASSO: FATAL SE O PONTODIA NAO ABRIU,
+      * ALERTA SE HOUVE REGISTRO DE PONTO REJEITADO, NORMAL CASO
+      * CONTRARIO
+           IF WS-ABORT
+              MOVE RC-FATAL TO RETURN-CODE
+           ELSE
+              IF WS-TOTAL-REJEITADOS > ZEROES
+                 MOVE RC-ALERTA TO RETURN-CODE
+              ELSE
+                 MOVE RC-NORMAL TO RETURN-CODE
+              END-IF
+           END-IF.
+       00031-END.
