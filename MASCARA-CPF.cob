@@ -0,0 +1,38 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. MASCARA-CPF.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Subrotina compartilhada que devolve um CPF
+      *                mascarado (somente os 2 ultimos digitos visiveis,
+      *                o restante como "*"), para uso em qualquer
+      *                DISPLAY de console, job log ou relatorio que nao
+      *                seja a trilha de auditoria restrita - exigencia
+      *                da area de compliance por causa da LGPD.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Programa original.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       DATA                DIVISION.
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-MASCARA       PIC X(09)   VALUE "*********".
+      *
+       LINKAGE             SECTION.
+       01 LK-CPF            PIC X(11).
+       01 LK-CPF-MASCARADO  PIC X(11).
+      *
+       PROCEDURE           DIVISION USING LK-CPF
+                                           LK-CPF-MASCARADO.
+       00000-PRINCIPAL.
+           PERFORM 00010-PROCESSO.
+           GOBACK.
+      *
+       00010-PROCESSO      SECTION.
+      * MANTEM SO OS 2 ULTIMOS DIGITOS DO CPF VISIVEIS
+           MOVE WS-MASCARA        TO LK-CPF-MASCARADO(1:9).
+           MOVE LK-CPF(10:2)      TO LK-CPF-MASCARADO(10:2).
+       00010-END.
