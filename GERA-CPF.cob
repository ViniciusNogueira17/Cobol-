@@ -0,0 +1,160 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. GERA-CPF.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Gera CPFs sinteticos validos a partir de uma base
+      *                de 9 digitos, calculando os dois digitos
+      *                verificadores com a mesma soma ponderada usada em
+      *                VALIDA-CPF, para o time de qualidade ter massa de
+      *                teste realista sem usar CPF de gente de verdade.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Programa original.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CPF-BASE-FILE ASSIGN TO "CPFBASE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CPF-GERADO-FILE ASSIGN TO "CPFGER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  CPF-BASE-FILE.
+       01  CPF-BASE-REC        PIC 9(09).
+
+       FD  CPF-GERADO-FILE.
+       01  CPF-GERADO-REC      PIC X(11).
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-CPF-GERADO     PIC X(11)   VALUE SPACES.
+       01 DIGITO-A          PIC 9(01)   VALUE ZEROES.
+       01 DIGITO-B          PIC 9(01)   VALUE ZEROES.
+       01 RESULTADO         PIC 9(04)   VALUE ZEROES.
+       01 RESTO             PIC 9(04)   VALUE ZEROES.
+       01 DIVIDENDO         PIC 9(04)   VALUE ZEROES.
+       01 DIGITO            PIC 9(01)   VALUE ZEROES.
+       01 DIVISOR           PIC 9(04)   VALUE ZEROES.
+       01 X                 PIC 9(04)   VALUE ZEROES.
+       01 Y                 PIC 9(04)   VALUE ZEROES.
+       01 FIM               PIC X(01)   VALUE SPACES.
+       01 WS-EOF-SW         PIC X(01)   VALUE "N".
+          88 WS-EOF                     VALUE "Y".
+       01 WS-TOTAL-GERADOS  PIC 9(07)   VALUE ZEROES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00020-PROCESSO UNTIL WS-EOF.
+           PERFORM 00030-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "INICIO DA GERACAO DE CPFS SINTETICOS".
+
+           OPEN INPUT CPF-BASE-FILE.
+           OPEN OUTPUT CPF-GERADO-FILE.
+           PERFORM 00024-LE-BASE.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * MONTA OS 9 PRIMEIROS DIGITOS A PARTIR DA BASE E CALCULA OS 2
+      * DIGITOS VERIFICADORES COM A MESMA SOMA PONDERADA DE VALIDA-CPF
+           MOVE SPACES       TO WS-CPF-GERADO.
+           MOVE CPF-BASE-REC TO WS-CPF-GERADO(1:9).
+
+           MOVE "N" TO FIM.
+           MOVE 1   TO X.
+           MOVE 10  TO Y.
+           MOVE 11  TO DIVIDENDO.
+           MOVE 0   TO DIVISOR.
+           PERFORM 00021-CALCULA-DIGITO-A UNTIL FIM = "S".
+           MOVE DIGITO-A TO WS-CPF-GERADO(10:1).
+
+           MOVE "N" TO FIM.
+           MOVE 2   TO X.
+           MOVE 10  TO Y.
+           MOVE 11  TO DIVIDENDO.
+           MOVE 0   TO DIVISOR.
+           PERFORM 00022-CALCULA-DIGITO-B UNTIL FIM = "S".
+           MOVE DIGITO-B TO WS-CPF-GERADO(11:1).
+
+           MOVE WS-CPF-GERADO TO CPF-GERADO-REC.
+           WRITE CPF-GERADO-REC.
+           DISPLAY CPF-BASE-REC " -> " WS-CPF-GERADO.
+           ADD 1 TO WS-TOTAL-GERADOS.
+
+           PERFORM 00024-LE-BASE.
+       00020-END.
+      *
+       00021-CALCULA-DIGITO-A SECTION.
+      *
+           MOVE WS-CPF-GERADO(X:1) TO DIGITO.
+           COMPUTE DIVISOR = DIVISOR + (DIGITO * Y).
+
+           SUBTRACT 1 FROM Y.
+           ADD 1 TO X.
+
+           IF Y = 1
+              DIVIDE DIVISOR BY DIVIDENDO GIVING RESULTADO
+              REMAINDER RESTO
+
+              IF RESTO = 0 OR
+                 RESTO = 1
+                 MOVE 0 TO DIGITO-A
+              ELSE
+                 COMPUTE DIGITO-A = 11 - RESTO
+              END-IF
+
+              MOVE "S"  TO FIM
+           END-IF.
+       00021-END.
+      *
+       00022-CALCULA-DIGITO-B SECTION.
+      *
+           MOVE WS-CPF-GERADO(X:1) TO DIGITO.
+           COMPUTE DIVISOR = DIVISOR + (DIGITO * Y).
+
+           SUBTRACT 1 FROM Y.
+           ADD 1 TO X.
+
+           IF Y = 1
+              DIVIDE DIVISOR BY DIVIDENDO GIVING RESULTADO
+              REMAINDER RESTO
+
+              IF RESTO = 0 OR
+                 RESTO = 1
+                 MOVE 0 TO DIGITO-B
+              ELSE
+                 COMPUTE DIGITO-B = 11 - RESTO
+              END-IF
+
+              MOVE "S"  TO FIM
+           END-IF.
+       00022-END.
+      *
+       00024-LE-BASE        SECTION.
+      * LE A PROXIMA BASE DE 9 DIGITOS A PARTIR DA QUAL GERAR UM CPF
+           READ CPF-BASE-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   CONTINUE
+           END-READ.
+       00024-END.
+      *
+       00030-FIM           SECTION.
+      *
+           CLOSE CPF-BASE-FILE.
+           CLOSE CPF-GERADO-FILE.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CPFS GERADOS: " WS-TOTAL-GERADOS.
+           DISPLAY "FIM DA GERACAO".
+       00030-END.
