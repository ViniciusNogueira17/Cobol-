@@ -1,66 +1,235 @@
-       IDENTIFICATION      DIVISION.
-       PROGRAM-ID. VOGAL.
-      *
-       ENVIRONMENT         DIVISION.
-      *
-       DATA                DIVISION.
-      *
-       FILE                SECTION.
-       WORKING-STORAGE     SECTION.
-       01 PALAVRA          PIC X(30)   VALUE SPACES.
-       01 CONTADOR         PIC 9(04)   VALUE ZEROES.
-       01 I                PIC 9(04)   VALUE ZEROES.
-       01 CONSOANTE.
-           03 CONSOANTE-P  PIC X(01).
-              88 CONSOANTE-OK VALUE "A" "E" "I" "O" "U".
-       01 X                PIC 9(04)   VALUE ZEROES.
-       01 Y                PIC 9(04)   VALUE ZEROES.
-       01 FIM              PIC X(01)   VALUE SPACES.
-      *
-       PROCEDURE           DIVISION.
-       00000-PRINCIPAL.
-           PERFORM 00010-INICIO.
-           PERFORM 00020-PROCESSO.
-           PERFORM 00030-FIM.
-           STOP RUN.
-       00010-INICIO        SECTION.
-      * RECEBE A PALAVRA A SER VERIFICADA
-           MOVE "N" TO FIM.
-           MOVE 1 TO X.
-           MOVE "ANTICONSTITUCIONALISSIMAMENTE" TO PALAVRA.
-      * VERIFICA O TAMANHO DA PALAVRA
-           INSPECT PALAVRA TALLYING CONTADOR
-           FOR CHARACTERS BEFORE SPACES.
-           MOVE CONTADOR TO Y.
-       00010-END.
-      *
-       00020-PROCESSO      SECTION.
-      * CRIA A PALAVRA AO CONTRARIO
-           PERFORM 00021-PALAVRA-CONTRARIO UNTIL FIM = "S".
-       00020-END.
-      *
-       00021-PALAVRA-CONTRARIO SECTION.
-      * CRIAR LOGICA PARA VER AS CONSOANTES DE PALAVRA
-           MOVE PALAVRA(X:1) TO CONSOANTE-P.
-           IF CONSOANTE-OK
-              ADD 1 TO I
-           END-IF.
-           
-           ADD 1 TO X.
-           SUBTRACT 1 FROM Y.
-           IF Y = 0
-              MOVE "S" TO FIM
-           END-IF.
-       00021-END.
-      *
-       00030-FIM           SECTION.
-      * GERAR UM RELATORIO FINAL
-           DISPLAY "***********************************".
-           DISPLAY "      ENCERRAMENTO DO PROGRAMA     ".
-           DISPLAY "***********************************".
-           DISPLAY " ".
-           DISPLAY "TOTAL.........: " I.
-           
-           DISPLAY "FIM DO PROGRAMA".
-       00030-END.
-      *
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. VOGAL.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Le um arquivo de palavras (VOGALIN) e conta,
+      *                para cada uma, quantas vogais e quantas
+      *                consoantes ela tem, gravando um relatorio por
+      *                palavra (VOGALREL) com um resumo do lote ao
+      *                final. Util como ferramenta de perfilagem de
+      *                texto sobre campos de nome/descricao.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original so testava a palavra fixa
+      *                  "ANTICONSTITUCIONALISSIMAMENTE" compilada no
+      *                  fonte, e o 88-level CONSOANTE-OK estava
+      *                  definido sobre os valores de vogal (A E I O U)
+      *                  -- ou seja, o total que ele acumulava em I era
+      *                  na verdade uma contagem de vogais, apesar do
+      *                  nome do campo. Passou a ler o arquivo de
+      *                  palavras e a contar corretamente vogais e
+      *                  consoantes de cada registro, com relatorio
+      *                  por palavra e totais do lote.
+      * 2026-08-09  RMS  STOP RUN trocado por GOBACK em 00000-PRINCIPAL,
+      *                  mesmo motivo do CPFBATCH: continua valendo como
+      *                  programa principal e passa a poder ser chamado
+      *                  pelo driver MAINCTL.
+      * 2026-08-09  RMS  Passou a gravar um registro de trilha de
+      *                  auditoria no arquivo compartilhado AUDITLOG
+      *                  ao final da execucao (copybook AUDITREC).
+      * 2026-08-09  RMS  RETURN-CODE passou a ser fixado de forma
+      *                  padronizada (copybook RETCODE) em vez de ficar
+      *                  sempre zero por omissao: 16 se o VOGALIN nao
+      *                  abrir (e o passo aborta sem processar), 0 caso
+      *                  contrario.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT PALAVRA-FILE ASSIGN TO "VOGALIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOGALIN-STATUS.
+
+           SELECT VOGAL-REPORT-FILE ASSIGN TO "VOGALREL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  PALAVRA-FILE.
+       01  PALAVRA-REC         PIC X(30).
+
+       FD  VOGAL-REPORT-FILE.
+       01  VOGAL-REP-REC.
+           03 VREP-PALAVRA            PIC X(30).
+           03 FILLER                   PIC X(02)   VALUE SPACES.
+           03 VREP-TOTAL-VOGAIS       PIC 9(02).
+           03 FILLER                   PIC X(02)   VALUE SPACES.
+           03 VREP-TOTAL-CONSOANTES   PIC 9(02).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-AUDIT-DATA     PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-HORA     PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-STATUS     PIC X(02)   VALUE SPACES.
+       01 WS-VOGALIN-STATUS   PIC X(02)   VALUE SPACES.
+       01 WS-ABORT-SW         PIC X(01)   VALUE "N".
+          88 WS-ABORT                      VALUE "S".
+       01 PALAVRA          PIC X(30)   VALUE SPACES.
+       01 CONTADOR         PIC 9(04)   VALUE ZEROES.
+       01 I                PIC 9(04)   VALUE ZEROES.
+       01 J                PIC 9(04)   VALUE ZEROES.
+       01 LETRA.
+           03 LETRA-P      PIC X(01).
+              88 VOGAL-OK  VALUE "A" "E" "I" "O" "U".
+       01 X                PIC 9(04)   VALUE ZEROES.
+       01 Y                PIC 9(04)   VALUE ZEROES.
+       01 FIM              PIC X(01)   VALUE SPACES.
+       01 WS-EOF-SW             PIC X(01)   VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+       01 WS-TOTAL-LIDOS        PIC 9(05)   VALUE ZEROES.
+       01 WS-TOTAL-VOGAIS       PIC 9(07)   VALUE ZEROES.
+       01 WS-TOTAL-CONSOANTES   PIC 9(07)   VALUE ZEROES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-PROCESSO UNTIL WS-EOF
+           END-IF.
+           PERFORM 00030-FIM.
+           GOBACK.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "INICIO DA ANALISE DE VOGAIS E CONSOANTES".
+
+           OPEN INPUT PALAVRA-FILE.
+           IF WS-VOGALIN-STATUS NOT = "00"
+              DISPLAY "*** VOGALIN NAO ABRIU (STATUS "
+                      WS-VOGALIN-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              OPEN OUTPUT VOGAL-REPORT-FILE
+              PERFORM 00024-LE-PALAVRA
+           END-IF.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * CONTA AS VOGAIS E CONSOANTES DA PALAVRA E GRAVA A LINHA DO
+      * RELATORIO
+           MOVE PALAVRA-REC TO PALAVRA.
+           MOVE "N" TO FIM.
+           MOVE 1 TO X.
+           MOVE ZEROES TO CONTADOR I J.
+           INSPECT PALAVRA TALLYING CONTADOR
+           FOR CHARACTERS BEFORE SPACES.
+           MOVE CONTADOR TO Y.
+
+           PERFORM 00021-ANALISA-LETRA
+               UNTIL FIM = "S" OR CONTADOR = ZEROES.
+
+           PERFORM 00025-GRAVA-RELATORIO.
+           ADD I TO WS-TOTAL-VOGAIS.
+           ADD J TO WS-TOTAL-CONSOANTES.
+           PERFORM 00024-LE-PALAVRA.
+       00020-END.
+      *
+       00021-ANALISA-LETRA SECTION.
+      * CLASSIFICA A LETRA ATUAL COMO VOGAL OU CONSOANTE
+           MOVE PALAVRA(X:1) TO LETRA-P.
+           IF VOGAL-OK
+              ADD 1 TO I
+           ELSE
+              ADD 1 TO J
+           END-IF.
+
+           ADD 1 TO X.
+           SUBTRACT 1 FROM Y.
+           IF Y = 0
+              MOVE "S" TO FIM
+           END-IF.
+       00021-END.
+      *
+       00024-LE-PALAVRA    SECTION.
+      * LE O PROXIMO REGISTRO DO ARQUIVO DE PALAVRAS
+           READ PALAVRA-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+           END-READ.
+       00024-END.
+      *
+       00025-GRAVA-RELATORIO SECTION.
+           MOVE SPACES                TO VOGAL-REP-REC.
+           MOVE PALAVRA                TO VREP-PALAVRA.
+           MOVE I                      TO VREP-TOTAL-VOGAIS.
+           MOVE J                      TO VREP-TOTAL-CONSOANTES.
+           WRITE VOGAL-REP-REC.
+           DISPLAY PALAVRA " - VOGAIS: " I " CONSOANTES: " J.
+       00025-END.
+      *
+       00029-GRAVA-AUDITORIA SECTION.
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA DESTA EXECUCAO NO
+      * ARQUIVO COMPARTILHADO AUDITLOG
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+           MOVE SPACES               TO AUDIT-REC.
+           MOVE "VOGAL"              TO AUDIT-PROGRAMA.
+           MOVE WS-AUDIT-DATA(1:4)   TO AUDIT-ANO.
+           MOVE WS-AUDIT-DATA(5:2)   TO AUDIT-MES.
+           MOVE WS-AUDIT-DATA(7:2)   TO AUDIT-DIA.
+           MOVE WS-AUDIT-HORA(1:2)   TO AUDIT-HORA.
+           MOVE WS-AUDIT-HORA(3:2)   TO AUDIT-MINUTO.
+           MOVE WS-AUDIT-HORA(5:2)   TO AUDIT-SEGUNDO.
+           MOVE WS-TOTAL-LIDOS       TO AUDIT-QTDE-LIDOS.
+           MOVE WS-TOTAL-LIDOS       TO AUDIT-QTDE-ACEITOS.
+           MOVE ZEROES               TO AUDIT-QTDE-REJEIT.
+           MOVE ZEROES               TO AUDIT-HASH-TOTAL.
+           MOVE RETURN-CODE          TO AUDIT-RETURN-CODE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "00"
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+       00029-END.
+      *
+       00030-FIM           SECTION.
+      *
+           IF NOT WS-ABORT
+              CLOSE PALAVRA-FILE
+              CLOSE VOGAL-REPORT-FILE
+           END-IF.
+           DISPLAY "--- CONTROLES DE RECONCILIACAO DO PASSO ---".
+           DISPLAY "REGISTROS LIDOS.....: " WS-TOTAL-LIDOS.
+           DISPLAY "REGISTROS ACEITOS...: " WS-TOTAL-LIDOS.
+           DISPLAY "REGISTROS REJEITADOS: " ZEROES.
+           PERFORM 00031-DEFINE-RETORNO.
+           PERFORM 00029-GRAVA-AUDITORIA.
+           DISPLAY "***********************************".
+           DISPLAY "      ENCERRAMENTO DO PROGRAMA     ".
+           DISPLAY "***********************************".
+           DISPLAY " ".
+           DISPLAY "TOTAL DE PALAVRAS LIDAS......: " WS-TOTAL-LIDOS.
+           DISPLAY "TOTAL DE VOGAIS..............: " WS-TOTAL-VOGAIS.
+           DISPLAY "TOTAL DE CONSOANTES..........: "
+                   WS-TOTAL-CONSOANTES.
+           DISPLAY "FIM DO PROGRAMA".
+       00030-END.
+      *
+       00031-DEFINE-RETORNO SECTION.
+      * FIXA O RETURN-CODE DO PASSO: FATAL SE O ARQUIVO DE PALAVRAS
+      * NAO ABRIU, NORMAL CASO CONTRARIO (ESTE PASSO NAO REJEITA
+      * REGISTROS)
+           IF WS-ABORT
+              MOVE RC-FATAL  TO RETURN-CODE
+           ELSE
+              MOVE RC-NORMAL TO RETURN-CODE
+           END-IF.
+       00031-END.
+      *
