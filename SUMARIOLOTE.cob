@@ -0,0 +1,200 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. SUMARIOLOTE.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Le a trilha de auditoria compartilhada AUDITLOG
+      *                e monta um relatorio-resumo dos passos do lote
+      *                diario rodados hoje -- um total de lidos/
+      *                aceitos/rejeitados por programa, mais o grande
+      *                total da rodada e o pior RETURN-CODE entre os
+      *                passos -- para a operacao nao precisar abrir o
+      *                job log de cada passo separadamente para saber
+      *                se a rodada do dia terminou limpa.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SUMARIO-REPORT-FILE ASSIGN TO "SUMARIOREL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+
+       FD  SUMARIO-REPORT-FILE.
+       01  SUMARIO-REP-REC.
+           03 SREP-PROGRAMA        PIC X(20).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 SREP-LIDOS           PIC 9(07).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 SREP-ACEITOS         PIC 9(07).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 SREP-REJEITADOS      PIC 9(07).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 SREP-RETURN-CODE     PIC 9(04).
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-AUDIT-DATA           PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-HORA           PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-STATUS           PIC X(02)   VALUE SPACES.
+       01 WS-ABORT-SW               PIC X(01)   VALUE "N".
+          88 WS-ABORT                            VALUE "S".
+       01 WS-EOF-SW                 PIC X(01)   VALUE "N".
+          88 WS-EOF                              VALUE "Y".
+       01 WS-HOJE-ANO               PIC 9(04)   VALUE ZEROES.
+       01 WS-HOJE-MES               PIC 9(02)   VALUE ZEROES.
+       01 WS-HOJE-DIA               PIC 9(02)   VALUE ZEROES.
+       01 WS-TOTAL-PASSOS           PIC 9(03)   VALUE ZEROES.
+       01 WS-TOTAL-LIDOS            PIC 9(07)   VALUE ZEROES.
+       01 WS-TOTAL-ACEITOS          PIC 9(07)   VALUE ZEROES.
+       01 WS-TOTAL-REJEITADOS       PIC 9(07)   VALUE ZEROES.
+       01 WS-PIOR-RETURN-CODE       PIC 9(04)   VALUE ZEROES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-PROCESSO UNTIL WS-EOF
+           END-IF.
+           PERFORM 00030-FIM.
+           GOBACK.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "INICIO DO RESUMO DA EXECUCAO DO LOTE".
+
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           MOVE WS-AUDIT-DATA(1:4) TO WS-HOJE-ANO.
+           MOVE WS-AUDIT-DATA(5:2) TO WS-HOJE-MES.
+           MOVE WS-AUDIT-DATA(7:2) TO WS-HOJE-DIA.
+
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "*** AUDITLOG NAO ABRIU (STATUS "
+                      WS-AUDIT-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              OPEN OUTPUT SUMARIO-REPORT-FILE
+              PERFORM 00024-LE-AUDITORIA
+           END-IF.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * CONSIDERA SO OS REGISTROS DE AUDITORIA GRAVADOS HOJE; CADA UM
+      * VIRA UMA LINHA DO RESUMO E ENTRA NOS TOTAIS DA RODADA
+           IF AUDIT-ANO = WS-HOJE-ANO AND
+              AUDIT-MES = WS-HOJE-MES AND
+              AUDIT-DIA = WS-HOJE-DIA
+              PERFORM 00025-GRAVA-RELATORIO
+              ADD 1                  TO WS-TOTAL-PASSOS
+              ADD AUDIT-QTDE-LIDOS   TO WS-TOTAL-LIDOS
+              ADD AUDIT-QTDE-ACEITOS TO WS-TOTAL-ACEITOS
+              ADD AUDIT-QTDE-REJEIT  TO WS-TOTAL-REJEITADOS
+              IF AUDIT-RETURN-CODE > WS-PIOR-RETURN-CODE
+                 MOVE AUDIT-RETURN-CODE TO WS-PIOR-RETURN-CODE
+              END-IF
+           END-IF.
+           PERFORM 00024-LE-AUDITORIA.
+       00020-END.
+      *
+       00024-LE-AUDITORIA  SECTION.
+      * LE O PROXIMO REGISTRO DA TRILHA DE AUDITORIA COMPARTILHADA
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ.
+       00024-END.
+      *
+       00025-GRAVA-RELATORIO SECTION.
+           MOVE SPACES             TO SUMARIO-REP-REC.
+           MOVE AUDIT-PROGRAMA     TO SREP-PROGRAMA.
+           MOVE AUDIT-QTDE-LIDOS   TO SREP-LIDOS.
+           MOVE AUDIT-QTDE-ACEITOS TO SREP-ACEITOS.
+           MOVE AUDIT-QTDE-REJEIT  TO SREP-REJEITADOS.
+           MOVE AUDIT-RETURN-CODE  TO SREP-RETURN-CODE.
+           WRITE SUMARIO-REP-REC.
+       00025-END.
+      *
+       00026-GRAVA-TOTAL    SECTION.
+           MOVE SPACES              TO SUMARIO-REP-REC.
+           MOVE "*** TOTAL DO DIA ***" TO SREP-PROGRAMA.
+           MOVE WS-TOTAL-LIDOS      TO SREP-LIDOS.
+           MOVE WS-TOTAL-ACEITOS    TO SREP-ACEITOS.
+           MOVE WS-TOTAL-REJEITADOS TO SREP-REJEITADOS.
+           MOVE WS-PIOR-RETURN-CODE TO SREP-RETURN-CODE.
+           WRITE SUMARIO-REP-REC.
+       00026-END.
+      *
+       00029-GRAVA-AUDITORIA SECTION.
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA DESTA EXECUCAO NO
+      * ARQUIVO COMPARTILHADO AUDITLOG
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+           MOVE SPACES               TO AUDIT-REC.
+           MOVE "SUMARIOLOTE"        TO AUDIT-PROGRAMA.
+           MOVE WS-AUDIT-DATA(1:4)   TO AUDIT-ANO.
+           MOVE WS-AUDIT-DATA(5:2)   TO AUDIT-MES.
+           MOVE WS-AUDIT-DATA(7:2)   TO AUDIT-DIA.
+           MOVE WS-AUDIT-HORA(1:2)   TO AUDIT-HORA.
+           MOVE WS-AUDIT-HORA(3:2)   TO AUDIT-MINUTO.
+           MOVE WS-AUDIT-HORA(5:2)   TO AUDIT-SEGUNDO.
+           MOVE WS-TOTAL-PASSOS      TO AUDIT-QTDE-LIDOS.
+           MOVE WS-TOTAL-PASSOS      TO AUDIT-QTDE-ACEITOS.
+           MOVE ZEROES               TO AUDIT-QTDE-REJEIT.
+           MOVE ZEROES               TO AUDIT-HASH-TOTAL.
+           MOVE RETURN-CODE          TO AUDIT-RETURN-CODE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "00"
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+       00029-END.
+      *
+       00030-FIM           SECTION.
+      *
+           IF NOT WS-ABORT
+              PERFORM 00026-GRAVA-TOTAL
+              CLOSE SUMARIO-REPORT-FILE
+              CLOSE AUDIT-TRAIL-FILE
+           END-IF.
+           DISPLAY "***********************************".
+           DISPLAY "   RESUMO DA RODADA DO LOTE DIARIO  ".
+           DISPLAY "***********************************".
+           DISPLAY "PASSOS PROCESSADOS HOJE...: " WS-TOTAL-PASSOS.
+           DISPLAY "TOTAL DE REGISTROS LIDOS..: " WS-TOTAL-LIDOS.
+           DISPLAY "TOTAL DE REGISTROS ACEITOS: " WS-TOTAL-ACEITOS.
+           DISPLAY "TOTAL DE REGISTROS REJEITO: " WS-TOTAL-REJEITADOS.
+           DISPLAY "PIOR RETURN-CODE DA RODADA: " WS-PIOR-RETURN-CODE.
+           PERFORM 00031-DEFINE-RETORNO.
+           PERFORM 00029-GRAVA-AUDITORIA.
+           DISPLAY "FIM DO RESUMO DA EXECUCAO DO LOTE".
+       00030-END.
+      *
+       00031-DEFINE-RETORNO SECTION.
+      * FIXA O RETURN-CODE DO PASSO: FATAL SE O AUDITLOG NAO ABRIU,
+      * SENAO REPETE O PIOR RETURN-CODE JA VISTO ENTRE OS PASSOS DE
+      * HOJE (ASSIM O RESUMO NAO ESCONDE UM ALERTA/ERRO DE UM PASSO
+      * ANTERIOR)
+           IF WS-ABORT
+              MOVE RC-FATAL TO RETURN-CODE
+           ELSE
+              MOVE WS-PIOR-RETURN-CODE TO RETURN-CODE
+           END-IF.
+       00031-END.
