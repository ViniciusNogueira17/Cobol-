@@ -0,0 +1,93 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CPFONLINE.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Transacao online (pseudo-conversacional) de
+      *                consulta de CPF avulso, para a recepcao/RH
+      *                conferir um CPF na hora, sem depender de um job
+      *                em lote. Usa a mesma subrotina VALIDA-CPF do
+      *                processamento em lote, de modo que o resultado
+      *                e sempre o mesmo nos dois ambientes.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Programa original.
+      * 2026-08-08  RMS  Resultado exibido no console agora mostra o
+      *                  CPF mascarado (MASCARA-CPF), por exigencia de
+      *                  LGPD.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       DATA                DIVISION.
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-CPF-DIGITADO      PIC X(11)   VALUE SPACES.
+       01 WS-DIGITO-A          PIC 9(01)   VALUE ZEROES.
+       01 WS-DIGITO-B          PIC 9(01)   VALUE ZEROES.
+       01 WS-STATUS            PIC X(02)   VALUE "00".
+       01 WS-UF-SIGLAS         PIC X(20)   VALUE SPACES.
+       01 WS-UF-REGIAO         PIC X(14)   VALUE SPACES.
+       01 WS-TRACE-SW          PIC X(01)   VALUE "N".
+       COPY CPFTRACE.
+       01 WS-CPF-MASCARADO     PIC X(11)   VALUE SPACES.
+       01 WS-FIM-SW            PIC X(01)   VALUE "N".
+          88 WS-FIM-CONSULTA              VALUE "S".
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00020-PROCESSO UNTIL WS-FIM-CONSULTA.
+           PERFORM 00030-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "CONSULTA ONLINE DE CPF - DIGITE 11 DIGITOS OU".
+           DISPLAY "'FIM' PARA ENCERRAR A TRANSACAO.".
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * UM "PSEUDO-CONVERSE": PEDE UM CPF, VALIDA E MOSTRA O RESULTADO
+      * NA HORA, DEVOLVENDO O CONTROLE PARA UMA NOVA CONSULTA DEPOIS
+           DISPLAY " ".
+           DISPLAY "CPF: " WITH NO ADVANCING.
+           ACCEPT WS-CPF-DIGITADO FROM CONSOLE.
+
+           IF WS-CPF-DIGITADO = "FIM" OR WS-CPF-DIGITADO = SPACES
+              MOVE "S" TO WS-FIM-SW
+           ELSE
+              CALL "VALIDA-CPF" USING WS-CPF-DIGITADO WS-DIGITO-A
+                                       WS-DIGITO-B WS-STATUS
+                                       WS-UF-SIGLAS WS-UF-REGIAO
+                                       WS-TRACE-SW TRC-TRACE-REC
+              END-CALL
+              CALL "MASCARA-CPF" USING WS-CPF-DIGITADO
+                                        WS-CPF-MASCARADO
+              END-CALL
+              PERFORM 00021-MOSTRA-RESULTADO
+           END-IF.
+       00020-END.
+      *
+       00021-MOSTRA-RESULTADO SECTION.
+           EVALUATE WS-STATUS
+               WHEN "00"
+                   DISPLAY WS-CPF-MASCARADO " - CPF VALIDO - "
+                           WS-UF-SIGLAS " (" WS-UF-REGIAO ")"
+               WHEN "01"
+                   DISPLAY WS-CPF-MASCARADO
+                           " - INVALIDO (DIGITOS TODOS IGUAIS)"
+               WHEN "02"
+                   DISPLAY WS-CPF-MASCARADO
+                           " - INVALIDO (1O DIGITO VERIFICADOR)"
+               WHEN "03"
+                   DISPLAY WS-CPF-MASCARADO
+                           " - INVALIDO (2O DIGITO VERIFICADOR)"
+           END-EVALUATE.
+       00021-END.
+      *
+       00030-FIM           SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "FIM DA CONSULTA ONLINE".
+       00030-END.
