@@ -0,0 +1,159 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. CPFXREF.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Cruza os CPFs ja validados no mestre (CPFMAST)
+      *                contra um extrato externo de situacao cadastral
+      *                (ativo/suspenso/cancelado na Receita Federal),
+      *                apontando qualquer CPF matematicamente valido
+      *                mas administrativamente irregular, ja que
+      *                VALIDA-CPF nao tem como saber isso por conta
+      *                propria.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  Programa original.
+      * 2026-08-09  RMS  Acrescentado FILE STATUS em CPFMAST e CPFSTAT,
+      *                  com guarda de abertura no mesmo padrao ja usado
+      *                  em CPFDUPE, ja que o programa seguia direto
+      *                  para o laco principal mesmo se um dos dois nao
+      *                  abrisse.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT CPF-MASTER-FILE ASSIGN TO "CPFMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF-MST-CHAVE
+               FILE STATUS IS WS-CPFMAST-STATUS.
+
+           SELECT CPF-STATUS-FILE ASSIGN TO "CPFSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CPFSTAT-STATUS.
+
+           SELECT CPF-IRREG-FILE ASSIGN TO "CPFIRREG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  CPF-MASTER-FILE.
+           COPY CPFMSTR.
+
+       FD  CPF-STATUS-FILE.
+       01  CPF-STATUS-REC.
+           03 STAT-CPF              PIC X(11).
+           03 STAT-SITUACAO         PIC X(10).
+
+       FD  CPF-IRREG-FILE.
+       01  CPF-IRREG-REC.
+           03 IRREG-CPF             PIC X(11).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 IRREG-SITUACAO        PIC X(10).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 IRREG-MSG             PIC X(40)   VALUE SPACES.
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-EOF-SW             PIC X(01)   VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+       01 WS-ABORT-SW           PIC X(01)   VALUE "N".
+          88 WS-ABORT                        VALUE "S".
+       01 WS-CPFMAST-STATUS     PIC X(02)   VALUE SPACES.
+       01 WS-CPFSTAT-STATUS     PIC X(02)   VALUE SPACES.
+       01 WS-MST-STATUS         PIC X(02)   VALUE SPACES.
+       01 WS-TOTAL-LIDOS        PIC 9(07)   VALUE ZEROES.
+       01 WS-TOTAL-IRREGULARES  PIC 9(05)   VALUE ZEROES.
+       01 WS-CPF-MASCARADO      PIC X(11)   VALUE SPACES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-PROCESSO UNTIL WS-EOF
+           END-IF.
+           PERFORM 00030-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "INICIO DO CRUZAMENTO DE SITUACAO CADASTRAL".
+
+           OPEN INPUT CPF-MASTER-FILE.
+           IF WS-CPFMAST-STATUS NOT = "00"
+              DISPLAY "*** CPFMAST NAO ABRIU (STATUS "
+                      WS-CPFMAST-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              OPEN INPUT CPF-STATUS-FILE
+              IF WS-CPFSTAT-STATUS NOT = "00"
+                 DISPLAY "*** CPFSTAT NAO ABRIU (STATUS "
+                         WS-CPFSTAT-STATUS ") - PASSO ABORTADO ***"
+                 MOVE "S" TO WS-ABORT-SW
+                 CLOSE CPF-MASTER-FILE
+              ELSE
+                 OPEN OUTPUT CPF-IRREG-FILE
+                 PERFORM 00024-LE-STATUS
+              END-IF
+           END-IF.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * PROCURA O CPF DO EXTRATO EXTERNO NO MESTRE VALIDADO; SE ELE FOI
+      * VALIDADO E A SITUACAO EXTERNA NAO ESTA ATIVA, E IRREGULAR
+           MOVE STAT-CPF TO CPF-MST-CHAVE.
+           READ CPF-MASTER-FILE
+               KEY IS CPF-MST-CHAVE
+               INVALID KEY
+                   MOVE "23" TO WS-MST-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-MST-STATUS
+           END-READ.
+
+           IF WS-MST-STATUS = "00" AND STAT-SITUACAO NOT = "ATIVO"
+              PERFORM 00026-GRAVA-IRREGULAR
+           END-IF.
+
+           PERFORM 00024-LE-STATUS.
+       00020-END.
+      *
+       00024-LE-STATUS      SECTION.
+      * LE O PROXIMO REGISTRO DO EXTRATO EXTERNO DE SITUACAO CADASTRAL
+           READ CPF-STATUS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+           END-READ.
+       00024-END.
+      *
+       00026-GRAVA-IRREGULAR SECTION.
+      * GRAVA O CPF MATEMATICAMENTE VALIDO MAS ADMINISTRATIVAMENTE
+      * IRREGULAR NO RELATORIO DE PENDENCIAS
+           CALL "MASCARA-CPF" USING STAT-CPF WS-CPF-MASCARADO
+           END-CALL.
+           DISPLAY WS-CPF-MASCARADO " - SITUACAO: " STAT-SITUACAO
+                   " - *** CPF IRREGULAR ***".
+           MOVE SPACES             TO CPF-IRREG-REC.
+           MOVE STAT-CPF           TO IRREG-CPF.
+           MOVE STAT-SITUACAO      TO IRREG-SITUACAO.
+           MOVE "CPF VALIDO MAS IRREGULAR NA RECEITA FEDERAL"
+                                    TO IRREG-MSG.
+           WRITE CPF-IRREG-REC.
+           ADD 1 TO WS-TOTAL-IRREGULARES.
+       00026-END.
+      *
+       00030-FIM           SECTION.
+      *
+           IF NOT WS-ABORT
+              CLOSE CPF-MASTER-FILE
+              CLOSE CPF-STATUS-FILE
+              CLOSE CPF-IRREG-FILE
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "TOTAL DO EXTRATO LIDO......: " WS-TOTAL-LIDOS.
+           DISPLAY "TOTAL DE CPFS IRREGULARES..: " WS-TOTAL-IRREGULARES.
+           DISPLAY "FIM DO CRUZAMENTO".
+       00030-END.
