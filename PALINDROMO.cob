@@ -1,59 +1,219 @@
-       IDENTIFICATION      DIVISION.
-       PROGRAM-ID. PALINDROMO.
-      *
-       ENVIRONMENT         DIVISION.
-      *
-       DATA                DIVISION.
-      *
-       FILE                SECTION.
-       WORKING-STORAGE     SECTION.
-       01 PALAVRA          PIC X(30)   VALUE SPACES.
-       01 PALAVRA-INV      PIC X(30)   VALUE SPACES.
-       01 CONTADOR         PIC 9(04)   VALUE ZEROES.
-       01 I                PIC 9(04)   VALUE ZEROES.
-       01 X                PIC 9(04)   VALUE ZEROES.
-       01 Y                PIC 9(04)   VALUE ZEROES.
-       01 FIM              PIC X(01)   VALUE SPACES.
-      *
-       PROCEDURE           DIVISION.
-       00000-PRINCIPAL.
-           PERFORM 00010-INICIO.
-           PERFORM 00020-PROCESSO.
-           PERFORM 00030-FIM.
-           STOP RUN.
-       00010-INICIO        SECTION.
-      * RECEBE A PALAVRA A SER VERIFICADA
-           MOVE "N" TO FIM.
-           MOVE 1 TO X.
-           MOVE "agamenom" TO PALAVRA.
-      * VERIFICA O TAMANHO DA PALAVRA
-           INSPECT PALAVRA TALLYING CONTADOR
-           FOR CHARACTERS BEFORE SPACES.
-           MOVE CONTADOR TO Y.
-       00010-END.
-      *
-       00020-PROCESSO      SECTION.
-      * CRIA A PALAVRA AO CONTRARIO
-           PERFORM 00021-PALAVRA-CONTRARIO UNTIL FIM = "S".
-           IF PALAVRA = PALAVRA-INV
-              DISPLAY "EH UM PALINDROMO."
-           ELSE
-              DISPLAY "NAO EH UM PALINDROMO."
-           END-IF.
-       00020-END.
-      *
-       00021-PALAVRA-CONTRARIO SECTION.
-      * CRIAR LOGICA PARA COLOCAR PALAVRA AO CONTRARIO
-           MOVE PALAVRA(X:1) TO PALAVRA-INV(Y:1).
-           ADD 1 TO X.
-           SUBTRACT 1 FROM Y.
-           IF Y = 0
-              MOVE "S" TO FIM
-           END-IF.
-       00021-END.
-      *
-       00030-FIM           SECTION.
-      * GERAR UM RELATORIO FINAL
-           DISPLAY "FIM DO PROGRAMA".
-       00030-END.
-      *
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. PALINDROMO.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Verifica se cada palavra de um arquivo de
+      *                entrada (PALAVRAS) e um palindromo, gerando um
+      *                relatorio (PALINDREL) com o resultado de cada
+      *                registro. Util como uma passada de qualidade de
+      *                dados sobre o campo NOME do cadastro de
+      *                empregados, para flagrar entradas suspeitas
+      *                (todas iguais, espelhadas).
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original so testava a palavra fixa
+      *                  "agamenom" compilada no fonte. Passou a ler o
+      *                  arquivo de palavras e gerar um relatorio com
+      *                  um resultado por registro, substituindo o
+      *                  comentario "GERAR UM RELATORIO FINAL" por um
+      *                  relatorio de fato.
+      * 2026-08-09  RMS  STOP RUN trocado por GOBACK em 00000-PRINCIPAL,
+      *                  mesmo motivo do CPFBATCH: continua valendo como
+      *                  programa principal e passa a poder ser chamado
+      *                  pelo driver MAINCTL.
+      * 2026-08-09  RMS  Passou a gravar um registro de trilha de
+      *                  auditoria no arquivo compartilhado AUDITLOG
+      *                  ao final da execucao (copybook AUDITREC).
+      * 2026-08-09  RMS  RETURN-CODE passou a ser fixado de forma
+      *                  padronizada (copybook RETCODE) em vez de ficar
+      *                  sempre zero por omissao: 16 se o PALAVRAS nao
+      *                  abrir (e o passo aborta sem processar), 0 caso
+      *                  contrario.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT PALAVRA-FILE ASSIGN TO "PALAVRAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PALAVRAS-STATUS.
+
+           SELECT PALINDROMO-REPORT-FILE ASSIGN TO "PALINDREL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  PALAVRA-FILE.
+       01  PALAVRA-REC         PIC X(30).
+
+       FD  PALINDROMO-REPORT-FILE.
+       01  PALIN-REP-REC.
+           03 PREP-PALAVRA         PIC X(30).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 PREP-RESULTADO       PIC X(20).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-AUDIT-DATA         PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-HORA         PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-STATUS         PIC X(02)   VALUE SPACES.
+       01 WS-PALAVRAS-STATUS      PIC X(02)   VALUE SPACES.
+       01 WS-ABORT-SW             PIC X(01)   VALUE "N".
+          88 WS-ABORT                          VALUE "S".
+       01 PALAVRA          PIC X(30)   VALUE SPACES.
+       01 PALAVRA-INV      PIC X(30)   VALUE SPACES.
+       01 CONTADOR         PIC 9(04)   VALUE ZEROES.
+       01 I                PIC 9(04)   VALUE ZEROES.
+       01 X                PIC 9(04)   VALUE ZEROES.
+       01 Y                PIC 9(04)   VALUE ZEROES.
+       01 FIM              PIC X(01)   VALUE SPACES.
+       01 WS-EOF-SW             PIC X(01)   VALUE "N".
+          88 WS-EOF                         VALUE "Y".
+       01 WS-TOTAL-LIDOS        PIC 9(05)   VALUE ZEROES.
+       01 WS-TOTAL-PALINDROMOS  PIC 9(05)   VALUE ZEROES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-PROCESSO UNTIL WS-EOF
+           END-IF.
+           PERFORM 00030-FIM.
+           GOBACK.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "INICIO DA VERIFICACAO DE PALINDROMOS".
+
+           OPEN INPUT PALAVRA-FILE.
+           IF WS-PALAVRAS-STATUS NOT = "00"
+              DISPLAY "*** PALAVRAS NAO ABRIU (STATUS "
+                      WS-PALAVRAS-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              OPEN OUTPUT PALINDROMO-REPORT-FILE
+              PERFORM 00024-LE-PALAVRA
+           END-IF.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * MONTA A PALAVRA AO CONTRARIO E COMPARA COM A ORIGINAL
+           MOVE SPACES TO PALAVRA-INV.
+           MOVE PALAVRA-REC TO PALAVRA.
+           MOVE "N" TO FIM.
+           MOVE 1 TO X.
+           MOVE ZEROES TO CONTADOR.
+           INSPECT PALAVRA TALLYING CONTADOR
+           FOR CHARACTERS BEFORE SPACES.
+           MOVE CONTADOR TO Y.
+
+           PERFORM 00021-PALAVRA-CONTRARIO
+               UNTIL FIM = "S" OR CONTADOR = ZEROES.
+
+           PERFORM 00025-GRAVA-RELATORIO.
+           PERFORM 00024-LE-PALAVRA.
+       00020-END.
+      *
+       00021-PALAVRA-CONTRARIO SECTION.
+      * COLOCA A PALAVRA AO CONTRARIO
+           MOVE PALAVRA(X:1) TO PALAVRA-INV(Y:1).
+           ADD 1 TO X.
+           SUBTRACT 1 FROM Y.
+           IF Y = 0
+              MOVE "S" TO FIM
+           END-IF.
+       00021-END.
+      *
+       00024-LE-PALAVRA    SECTION.
+      * LE O PROXIMO REGISTRO DO ARQUIVO DE PALAVRAS
+           READ PALAVRA-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+           END-READ.
+       00024-END.
+      *
+       00025-GRAVA-RELATORIO SECTION.
+           MOVE SPACES       TO PALIN-REP-REC.
+           MOVE PALAVRA      TO PREP-PALAVRA.
+           IF PALAVRA = PALAVRA-INV
+              MOVE "EH UM PALINDROMO"    TO PREP-RESULTADO
+              DISPLAY PALAVRA " - EH UM PALINDROMO."
+              ADD 1 TO WS-TOTAL-PALINDROMOS
+           ELSE
+              MOVE "NAO EH PALINDROMO"   TO PREP-RESULTADO
+              DISPLAY PALAVRA " - NAO EH UM PALINDROMO."
+           END-IF.
+           WRITE PALIN-REP-REC.
+       00025-END.
+      *
+       00029-GRAVA-AUDITORIA SECTION.
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA DESTA EXECUCAO NO
+      * ARQUIVO COMPARTILHADO AUDITLOG
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+           MOVE SPACES               TO AUDIT-REC.
+           MOVE "PALINDROMO"         TO AUDIT-PROGRAMA.
+           MOVE WS-AUDIT-DATA(1:4)   TO AUDIT-ANO.
+           MOVE WS-AUDIT-DATA(5:2)   TO AUDIT-MES.
+           MOVE WS-AUDIT-DATA(7:2)   TO AUDIT-DIA.
+           MOVE WS-AUDIT-HORA(1:2)   TO AUDIT-HORA.
+           MOVE WS-AUDIT-HORA(3:2)   TO AUDIT-MINUTO.
+           MOVE WS-AUDIT-HORA(5:2)   TO AUDIT-SEGUNDO.
+           MOVE WS-TOTAL-LIDOS       TO AUDIT-QTDE-LIDOS.
+           MOVE WS-TOTAL-LIDOS       TO AUDIT-QTDE-ACEITOS.
+           MOVE ZEROES               TO AUDIT-QTDE-REJEIT.
+           MOVE ZEROES               TO AUDIT-HASH-TOTAL.
+           MOVE RETURN-CODE          TO AUDIT-RETURN-CODE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "00"
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+       00029-END.
+      *
+       00030-FIM           SECTION.
+      *
+           IF NOT WS-ABORT
+              CLOSE PALAVRA-FILE
+              CLOSE PALINDROMO-REPORT-FILE
+           END-IF.
+           DISPLAY "--- CONTROLES DE RECONCILIACAO DO PASSO ---".
+           DISPLAY "REGISTROS LIDOS.....: " WS-TOTAL-LIDOS.
+           DISPLAY "REGISTROS ACEITOS...: " WS-TOTAL-LIDOS.
+           DISPLAY "REGISTROS REJEITADOS: " ZEROES.
+           PERFORM 00031-DEFINE-RETORNO.
+           PERFORM 00029-GRAVA-AUDITORIA.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE PALAVRAS LIDAS......: " WS-TOTAL-LIDOS.
+           DISPLAY "TOTAL DE PALINDROMOS.........: "
+                   WS-TOTAL-PALINDROMOS.
+           DISPLAY "FIM DO PROGRAMA".
+       00030-END.
+      *
+       00031-DEFINE-RETORNO SECTION.
+      * FIXA O RETURN-CODE DO PASSO: FATAL SE O ARQUIVO DE PALAVRAS
+      * NAO ABRIU, NORMAL CASO CONTRARIO (ESTE PASSO NAO REJEITA
+      * REGISTROS)
+           IF WS-ABORT
+              MOVE RC-FATAL  TO RETURN-CODE
+           ELSE
+              MOVE RC-NORMAL TO RETURN-CODE
+           END-IF.
+       00031-END.
+      *
