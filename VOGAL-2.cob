@@ -1,84 +1,130 @@
-       IDENTIFICATION      DIVISION.
-       PROGRAM-ID. VOGAL.
-      *
-       ENVIRONMENT         DIVISION.
-      *
-       DATA                DIVISION.
-      *
-       FILE                SECTION.
-       WORKING-STORAGE     SECTION.
-       01 RESULT           PIC 9(04)   VALUE ZEROES.
-       01 RESTO            PIC 9(04)   VALUE ZEROES. 
-       01 A                PIC 9(04)   VALUE ZEROES.
-       01 B                PIC 9(04)   VALUE ZEROES.
-       01 BASE             PIC 9(02)   VALUE ZEROES.
-       01 EXPOENTE         PIC 9(02)   VALUE ZEROES.
-       01 RESULTADO        PIC 9(05)   VALUE ZEROES.
-       01 PALAVRA          PIC X(30)   VALUE SPACES.
-       01 CONTADOR         PIC 9(04)   VALUE ZEROES.
-       01 I                PIC 9(04)   VALUE ZEROES.
-       01 CONSOANTE.
-           03 CONSOANTE-P  PIC X(01).
-              88 CONSOANTE-OK VALUE "A" "E" "I" "O" "U".
-       01 X                PIC 9(04)   VALUE ZEROES.
-       01 Y                PIC 9(04)   VALUE ZEROES.
-       01 FIM              PIC X(01)   VALUE SPACES.
-      *
-       PROCEDURE           DIVISION.
-       00000-PRINCIPAL.
-           PERFORM 00010-INICIO.
-           PERFORM 00020-PROCESSO.
-           PERFORM 00030-FIM.
-           STOP RUN.
-       00010-INICIO        SECTION.
-      * RECEBE A PALAVRA A SER VERIFICADA
-           MOVE "N" TO FIM.
-           MOVE 1 TO X.
-           MOVE "ANTICONSTITUCIONALISSIMAMENTE" TO PALAVRA.
-      * VERIFICA O TAMANHO DA PALAVRA
-           INSPECT PALAVRA TALLYING CONTADOR
-           FOR CHARACTERS BEFORE SPACES.
-           MOVE CONTADOR TO Y.
-           MOVE 2 TO BASE.
-           MOVE 4 TO EXPOENTE.
-           COMPUTE RESULTADO = BASE ** EXPOENTE.
-           DISPLAY RESULTADO.
-           
-           MOVE 108 TO A.
-           MOVE 11 TO B.
-           DIVIDE A BY B GIVING RESULT REMAINDER RESTO.
-           DISPLAY "RESULTADO.: " RESULT.
-           DISPLAY "RESTO.: " RESTO.
-           
-       00010-END.
-      *
-       00020-PROCESSO      SECTION.
-      * CRIA A PALAVRA AO CONTRARIO
-           PERFORM 00021-PALAVRA-CONTRARIO UNTIL FIM = "S".
-       00020-END.
-      *
-       00021-PALAVRA-CONTRARIO SECTION.
-      * CRIAR LOGICA PARA VER AS CONSOANTES DE PALAVRA
-           MOVE PALAVRA(X:1) TO CONSOANTE-P.
-           IF CONSOANTE-OK
-              ADD 1 TO I
-           END-IF.
-           
-           ADD 1 TO X.
-           SUBTRACT 1 FROM Y.
-           IF Y = 0
-              MOVE "S" TO FIM
-           END-IF.
-       00021-END.
-      *
-       00030-FIM           SECTION.
-      * GERAR UM RELATORIO FINAL
-           DISPLAY "***********************************".
-           DISPLAY "      ENCERRAMENTO DO PROGRAMA     ".
-           DISPLAY "***********************************".
-           DISPLAY " ".
-           DISPLAY "TOTAL.........: " I.
-           
-           DISPLAY "FIM DO PROGRAMA".
-       00030-END.
-      *
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. VOGAL2.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Variante de VOGAL que tambem demonstra
+      *                potenciacao e divisao com resto antes de contar
+      *                as consoantes da palavra de teste.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  00010-INICIO calculava potencia (BASE **
+      *                  EXPOENTE) e divisao com resto inline, a mesma
+      *                  conta duplicada a mao que ja existia em outros
+      *                  lugares do lote. Passou a chamar a nova
+      *                  subrotina compartilhada MATHUTIL para as duas
+      *                  operacoes. De quebra, o PROGRAM-ID deste fonte
+      *                  era "VOGAL", igual ao do programa de analise
+      *                  de vogais (VOGAL 88.cob) -- os dois so nunca
+      *                  colidiram porque cada um ainda e compilado e
+      *                  rodado isoladamente. Renomeado para VOGAL2
+      *                  para que o futuro driver do lote (MAINCTL)
+      *                  consiga CALL nos dois programas sem ambiguidade.
+      * 2026-08-09  RMS  O 88-level CONSOANTE-OK tinha os valores de
+      *                  vogal (A E I O U), o mesmo defeito ja corrigido
+      *                  em VOGAL 88.cob -- I contava vogal, nao
+      *                  consoante. Renomeado para VOGAL-OK e a contagem
+      *                  passou a somar em I quando NOT VOGAL-OK.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       WORKING-STORAGE     SECTION.
+       01 RESULT           PIC 9(04)   VALUE ZEROES.
+       01 RESTO            PIC 9(04)   VALUE ZEROES.
+       01 A                PIC 9(04)   VALUE ZEROES.
+       01 B                PIC 9(04)   VALUE ZEROES.
+       01 BASE             PIC 9(02)   VALUE ZEROES.
+       01 EXPOENTE         PIC 9(02)   VALUE ZEROES.
+       01 RESULTADO        PIC 9(05)   VALUE ZEROES.
+       01 PALAVRA          PIC X(30)   VALUE SPACES.
+       01 CONTADOR         PIC 9(04)   VALUE ZEROES.
+       01 I                PIC 9(04)   VALUE ZEROES.
+       01 CONSOANTE.
+           03 CONSOANTE-P  PIC X(01).
+              88 VOGAL-OK     VALUE "A" "E" "I" "O" "U".
+       01 X                PIC 9(04)   VALUE ZEROES.
+       01 Y                PIC 9(04)   VALUE ZEROES.
+       01 FIM              PIC X(01)   VALUE SPACES.
+       01 WS-MATH-OPERACAO PIC X(01)   VALUE SPACES.
+       01 WS-MATH-RESULTADO PIC 9(07)  VALUE ZEROES.
+       01 WS-MATH-RESTO    PIC 9(04)   VALUE ZEROES.
+       01 WS-MATH-STATUS   PIC X(02)   VALUE SPACES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00020-PROCESSO.
+           PERFORM 00030-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      * RECEBE A PALAVRA A SER VERIFICADA
+           MOVE "N" TO FIM.
+           MOVE 1 TO X.
+           MOVE "ANTICONSTITUCIONALISSIMAMENTE" TO PALAVRA.
+      * VERIFICA O TAMANHO DA PALAVRA
+           INSPECT PALAVRA TALLYING CONTADOR
+           FOR CHARACTERS BEFORE SPACES.
+           MOVE CONTADOR TO Y.
+           MOVE 2 TO BASE.
+           MOVE 4 TO EXPOENTE.
+
+           MOVE "P" TO WS-MATH-OPERACAO.
+           CALL "MATHUTIL" USING WS-MATH-OPERACAO
+                                  BASE EXPOENTE
+                                  A B
+                                  WS-MATH-RESULTADO WS-MATH-RESTO
+                                  WS-MATH-STATUS
+           END-CALL.
+           MOVE WS-MATH-RESULTADO TO RESULTADO.
+           DISPLAY RESULTADO.
+
+           MOVE 108 TO A.
+           MOVE 11 TO B.
+           MOVE "D" TO WS-MATH-OPERACAO.
+           CALL "MATHUTIL" USING WS-MATH-OPERACAO
+                                  BASE EXPOENTE
+                                  A B
+                                  WS-MATH-RESULTADO WS-MATH-RESTO
+                                  WS-MATH-STATUS
+           END-CALL.
+           MOVE WS-MATH-RESULTADO TO RESULT.
+           MOVE WS-MATH-RESTO     TO RESTO.
+           DISPLAY "RESULTADO.: " RESULT.
+           DISPLAY "RESTO.: " RESTO.
+
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * CRIA A PALAVRA AO CONTRARIO
+           PERFORM 00021-PALAVRA-CONTRARIO UNTIL FIM = "S".
+       00020-END.
+      *
+       00021-PALAVRA-CONTRARIO SECTION.
+      * CRIAR LOGICA PARA VER AS CONSOANTES DE PALAVRA
+           MOVE PALAVRA(X:1) TO CONSOANTE-P.
+           IF NOT VOGAL-OK
+              ADD 1 TO I
+           END-IF.
+
+           ADD 1 TO X.
+           SUBTRACT 1 FROM Y.
+           IF Y = 0
+              MOVE "S" TO FIM
+           END-IF.
+       00021-END.
+      *
+       00030-FIM           SECTION.
+      * GERAR UM RELATORIO FINAL
+           DISPLAY "***********************************".
+           DISPLAY "      ENCERRAMENTO DO PROGRAMA     ".
+           DISPLAY "***********************************".
+           DISPLAY " ".
+           DISPLAY "TOTAL.........: " I.
+
+           DISPLAY "FIM DO PROGRAMA".
+       00030-END.
+      *
