@@ -0,0 +1,163 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. ORGMNT.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Subsistema interativo de manutencao da estrutura
+      *                organizacional (setor/departamento/servidor),
+      *                gravando direto no arquivo indexado ORGMAST, para
+      *                RH/TI manterem o organograma sem abrir chamado de
+      *                mudanca de codigo toda vez que um setor ou
+      *                servidor e renomeado ou aposentado.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ORGMAST-FILE ASSIGN TO "ORGMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORGM-CHAVE
+               FILE STATUS IS WS-ORGMAST-STATUS.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  ORGMAST-FILE.
+           COPY ORGMST.
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-ORGMAST-STATUS    PIC X(02)   VALUE SPACES.
+       01 WS-OPCAO             PIC X(01)   VALUE SPACES.
+          88 WS-OPCAO-INCLUIR              VALUE "I".
+          88 WS-OPCAO-ALTERAR              VALUE "A".
+          88 WS-OPCAO-EXCLUIR              VALUE "E".
+          88 WS-OPCAO-SAIR                 VALUE "F".
+       01 WS-FIM-SW             PIC X(01)   VALUE "N".
+          88 WS-FIM-MANUTENCAO             VALUE "S".
+       01 WS-ORGSUB-STATUS      PIC X(02)   VALUE SPACES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           PERFORM 00020-PROCESSO UNTIL WS-FIM-MANUTENCAO.
+           PERFORM 00030-FIM.
+           STOP RUN.
+       00010-INICIO        SECTION.
+      *
+           DISPLAY " ".
+           DISPLAY "MANUTENCAO DA ESTRUTURA ORGANIZACIONAL (ORGMAST)".
+           OPEN I-O ORGMAST-FILE.
+           IF WS-ORGMAST-STATUS = "35"
+              OPEN OUTPUT ORGMAST-FILE
+              CLOSE ORGMAST-FILE
+              OPEN I-O ORGMAST-FILE
+           END-IF.
+       00010-END.
+      *
+       00020-PROCESSO      SECTION.
+      * MENU PSEUDO-CONVERSACIONAL: PEDE A OPCAO E OS DADOS, GRAVA NA
+      * HORA E VOLTA PARA UMA NOVA OPERACAO EM SEGUIDA
+           DISPLAY " ".
+           DISPLAY "(I)NCLUIR (A)LTERAR (E)XCLUIR (F)IM: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-OPCAO FROM CONSOLE.
+
+           EVALUATE TRUE
+               WHEN WS-OPCAO-INCLUIR
+                   PERFORM 00021-INCLUIR
+               WHEN WS-OPCAO-ALTERAR
+                   PERFORM 00022-ALTERAR
+               WHEN WS-OPCAO-EXCLUIR
+                   PERFORM 00023-EXCLUIR
+               WHEN WS-OPCAO-SAIR
+                   MOVE "S" TO WS-FIM-SW
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+       00020-END.
+      *
+       00021-INCLUIR       SECTION.
+      * PEDE CHAVE E CODIGO E INCLUI UM NOVO REGISTRO NO ORGMAST
+           PERFORM 00024-PEDE-CHAVE.
+           PERFORM 00026-VALIDA-CHAVE.
+           IF WS-ORGSUB-STATUS = "00"
+              DISPLAY "CODIGO (2 CARACTERES): " WITH NO ADVANCING
+              ACCEPT ORGM-CODIGO FROM CONSOLE
+              WRITE ORGM-REC
+                  INVALID KEY
+                      DISPLAY "*** JA EXISTE REGISTRO COM ESSA CHAVE "
+                              "***"
+                  NOT INVALID KEY
+                      DISPLAY "REGISTRO INCLUIDO."
+              END-WRITE
+           END-IF.
+       00021-END.
+      *
+       00022-ALTERAR       SECTION.
+      * PEDE A CHAVE, LE O REGISTRO EXISTENTE E REGRAVA COM NOVO CODIGO
+           PERFORM 00024-PEDE-CHAVE.
+           READ ORGMAST-FILE
+               INVALID KEY
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               NOT INVALID KEY
+                   DISPLAY "NOVO CODIGO (2 CARACTERES): "
+                           WITH NO ADVANCING
+                   ACCEPT ORGM-CODIGO FROM CONSOLE
+                   REWRITE ORGM-REC
+                       INVALID KEY
+                           DISPLAY "*** FALHA NA ALTERACAO ***"
+                       NOT INVALID KEY
+                           DISPLAY "REGISTRO ALTERADO."
+                   END-REWRITE
+           END-READ.
+       00022-END.
+      *
+       00023-EXCLUIR       SECTION.
+      * PEDE A CHAVE E EXCLUI O REGISTRO DO ORGMAST
+           PERFORM 00024-PEDE-CHAVE.
+           READ ORGMAST-FILE
+               INVALID KEY
+                   DISPLAY "*** REGISTRO NAO ENCONTRADO ***"
+               NOT INVALID KEY
+                   DELETE ORGMAST-FILE
+                       INVALID KEY
+                           DISPLAY "*** FALHA NA EXCLUSAO ***"
+                       NOT INVALID KEY
+                           DISPLAY "REGISTRO EXCLUIDO."
+                   END-DELETE
+           END-READ.
+       00023-END.
+      *
+       00024-PEDE-CHAVE    SECTION.
+      * PEDE OS TRES CAMPOS DA CHAVE (SETOR/DEPTO/SERVIDOR)
+           DISPLAY "SETOR (1-3): " WITH NO ADVANCING.
+           ACCEPT ORGM-SETOR FROM CONSOLE.
+           DISPLAY "DEPARTAMENTO (1-4): " WITH NO ADVANCING.
+           ACCEPT ORGM-DEPTO FROM CONSOLE.
+           DISPLAY "SERVIDOR (1-4): " WITH NO ADVANCING.
+           ACCEPT ORGM-SERVIDOR-IDX FROM CONSOLE.
+       00024-END.
+      *
+       00026-VALIDA-CHAVE  SECTION.
+      * CONFERE A CHAVE DIGITADA CONTRA A FAIXA VALIDA ANTES DE GRAVAR
+           CALL "VALIDA-ORGSUB" USING ORGM-SETOR ORGM-DEPTO
+                                       ORGM-SERVIDOR-IDX
+                                       WS-ORGSUB-STATUS
+           END-CALL.
+           IF WS-ORGSUB-STATUS NOT = "00"
+              DISPLAY "*** SETOR/DEPTO/SERVIDOR FORA DE FAIXA (STATUS "
+                      WS-ORGSUB-STATUS ") ***"
+           END-IF.
+       00026-END.
+      *
+       00030-FIM           SECTION.
+      *
+           CLOSE ORGMAST-FILE.
+           DISPLAY " ".
+           DISPLAY "FIM DA MANUTENCAO DA ESTRUTURA ORGANIZACIONAL".
+       00030-END.
