@@ -0,0 +1,70 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. MATHUTIL.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-09
+      * Purpose:       Subrotina utilitaria de potenciacao e divisao
+      *                com resto, para qualquer programa do lote que
+      *                precise dessas operacoes sem reescrever a mesma
+      *                conta inline, caso do VOGAL-2 original e,
+      *                futuramente, de totalizacoes de folha/
+      *                reconciliacao.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09  RMS  Programa original, extraido da logica de
+      *                   potenciacao/divisao que estava embutida no
+      *                   VOGAL-2.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       DATA                DIVISION.
+      *
+       WORKING-STORAGE     SECTION.
+       01 WS-DUMMY          PIC X(01)   VALUE SPACES.
+      *
+       LINKAGE             SECTION.
+       01 LK-OPERACAO       PIC X(01).
+          88 LK-POTENCIA               VALUE "P".
+          88 LK-DIVISAO                VALUE "D".
+       01 LK-BASE           PIC 9(02).
+       01 LK-EXPOENTE       PIC 9(02).
+       01 LK-DIVIDENDO      PIC 9(04).
+       01 LK-DIVISOR        PIC 9(04).
+       01 LK-RESULTADO      PIC 9(07).
+       01 LK-RESTO          PIC 9(04).
+       01 LK-STATUS         PIC X(02).
+      *    "00" OPERACAO REALIZADA COM SUCESSO
+      *    "01" DIVISAO POR ZERO
+      *    "02" CODIGO DE OPERACAO DESCONHECIDO (NEM "P" NEM "D")
+      *
+       PROCEDURE           DIVISION USING LK-OPERACAO
+                                           LK-BASE
+                                           LK-EXPOENTE
+                                           LK-DIVIDENDO
+                                           LK-DIVISOR
+                                           LK-RESULTADO
+                                           LK-RESTO
+                                           LK-STATUS.
+       00000-PRINCIPAL.
+           PERFORM 00010-PROCESSO.
+           GOBACK.
+      *
+       00010-PROCESSO      SECTION.
+      *
+           MOVE "00"    TO LK-STATUS.
+           MOVE ZEROES  TO LK-RESULTADO LK-RESTO.
+           EVALUATE TRUE
+               WHEN LK-POTENCIA
+                   COMPUTE LK-RESULTADO = LK-BASE ** LK-EXPOENTE
+               WHEN LK-DIVISAO
+                   IF LK-DIVISOR = ZEROES
+                      MOVE "01" TO LK-STATUS
+                   ELSE
+                      DIVIDE LK-DIVIDENDO BY LK-DIVISOR
+                          GIVING LK-RESULTADO REMAINDER LK-RESTO
+                   END-IF
+               WHEN OTHER
+                   MOVE "02" TO LK-STATUS
+           END-EVALUATE.
+       00010-END.
