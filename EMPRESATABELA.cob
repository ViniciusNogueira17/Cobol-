@@ -1,41 +1,278 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPRESA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-AUX.
-          03 A                      PIC X(54) VALUE SPACES.
-          03 B                      PIC X(42) VALUE SPACES.
-       01 C                         PIC X(96) VALUE SPACES.
-       01 WS-TAB-EMPRESA.
-          03 WS-TAB-SETOR           OCCURS 3 TIMES.
-             05 WS-TAB-DEP          OCCURS 4 TIMES.
-                07 WS-TAB-SERVIDOR  PIC X(2) OCCURS 4 TIMES.
-       PROCEDURE DIVISION.
-       00000-PRINCIPAL.
-           PERFORM 00010-INICIO.
-           PERFORM 00020-TROCAR-VALOR.
-           PERFORM 00030-FIM.
-       00000-END.
-
-       00010-INICIO          SECTION.
-           DISPLAY "INICIO DO PROGRAMA".
-           DISPLAY " ".
-           MOVE "010203040506070809101112131415161718192021222324252627"
-             TO A.
-           MOVE "282930343233343536373839404142434445464748"
-             TO B.
-             
-           MOVE WS-AUX TO WS-TAB-EMPRESA.
-           DISPLAY "AQUI: " WS-TAB-SERVIDOR(2,4,4) ".".
-       00010-END.
-      
-       00020-TROCAR-VALOR    SECTION.
-           DISPLAY "TESTE: " WS-TAB-EMPRESA.
-       00020-END.
-
-       00030-FIM             SECTION.
-           DISPLAY " ".
-           DISPLAY "FIM DO PROGRAMA".
-           STOP RUN.
-       00030-END.
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID. EMPRESATABELA.
+      *
+      ******************************************************************
+      * Author:       Equipe de Sistemas
+      * Date-Written:  2026-08-08
+      * Purpose:       Monta a tabela de estrutura organizacional
+      *                (setor/departamento/servidor) em memoria para
+      *                os programas de RH consultarem.
+      ******************************************************************
+      * Modification History:
+      * 2026-08-08  RMS  WS-TAB-EMPRESA deixou de ser montada a partir
+      *                  de literais fixos em WS-AUX e passou a ser
+      *                  carregada de um arquivo de referencia externo
+      *                  (ORGREF), para que mudanca de setor/depto/
+      *                  servidor seja uma atualizacao de dados, nao
+      *                  uma recompilacao.
+      * 2026-08-08  RMS  Toda referencia a WS-TAB-SERVIDOR por
+      *                  subscrito agora passa primeiro por
+      *                  VALIDA-ORGSUB, que confere a faixa 1-3/1-4/
+      *                  1-4 antes do acesso.
+      * 2026-08-09  RMS  A carga da tabela passou do arquivo sequencial
+      *                  ORGREF para o mestre indexado ORGMAST, mantido
+      *                  pelo subsistema interativo ORGMNT; assim a
+      *                  estrutura organizacional passa a ser mantida
+      *                  por quem usa o organograma, sem precisar
+      *                  reprocessar um extrato sequencial a cada
+      *                  mudanca.
+      * 2026-08-09  RMS  STOP RUN trocado por GOBACK em 00000-PRINCIPAL,
+      *                  mesmo motivo do CPFBATCH: continua valendo como
+      *                  programa principal e passa a poder ser chamado
+      *                  pelo driver MAINCTL.
+      * 2026-08-09  RMS  PROGRAM-ID corrigido de EMPRESA para
+      *                  EMPRESATABELA, para bater com o nome do fonte
+      *                  e com o CALL feito pelo driver MAINCTL.
+      * 2026-08-09  RMS  Passou a gravar um registro de trilha de
+      *                  auditoria no arquivo compartilhado AUDITLOG
+      *                  ao final da execucao (copybook AUDITREC).
+      * 2026-08-09  RMS  RETURN-CODE passou a ser fixado de forma
+      *                  padronizada (copybook RETCODE) em vez de ficar
+      *                  sempre zero por omissao: 16 se o ORGMAST nao
+      *                  abrir (e o passo aborta sem processar), 4 se o
+      *                  subscrito de teste ficar fora de faixa, 0 caso
+      *                  contrario; assim o JCL consegue de fato usar
+      *                  COND= em cima deste passo.
+      * 2026-08-09  RMS  O organograma so ia para o job log (DISPLAY),
+      *                  diferente de todo o resto do lote, que grava
+      *                  relatorio em arquivo. Acrescentado o relatorio
+      *                  ORGREL (um registro por setor/depto/servidor).
+      * 2026-08-09  RMS  A chamada a VALIDA-ORGSUB estava isolada em
+      *                  00010-INICIO, testando sempre os mesmos
+      *                  literais (2,4,4) -- nunca protegia a carga de
+      *                  00012-CARREGA-TABELA, que indexa
+      *                  WS-TAB-SERVIDOR pela propria chave do registro
+      *                  do ORGMAST sem checagem nenhuma. Chamada
+      *                  movida para dentro de 00012-CARREGA-TABELA,
+      *                  contra o subscrito real de cada registro;
+      *                  registro fora de faixa e ignorado (nao
+      *                  carregado na tabela) e contado em
+      *                  WS-TOTAL-REJEITADOS, que agora tambem decide
+      *                  o RETURN-CODE de alerta.
+      ******************************************************************
+       ENVIRONMENT         DIVISION.
+      *
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ORGMAST-FILE ASSIGN TO "ORGMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORGM-CHAVE
+               FILE STATUS IS WS-ORGMAST-STATUS.
+
+           SELECT ORG-REPORT-FILE ASSIGN TO "ORGREL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      *
+       DATA                DIVISION.
+      *
+       FILE                SECTION.
+       FD  ORGMAST-FILE.
+           COPY ORGMST.
+
+       FD  ORG-REPORT-FILE.
+       01  ORG-REP-REC.
+           03 OREP-SETOR            PIC 9(01).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 OREP-DEPTO            PIC 9(01).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 OREP-SERVIDOR         PIC 9(01).
+           03 FILLER                PIC X(02)   VALUE SPACES.
+           03 OREP-CODIGO           PIC X(02).
+
+       FD  AUDIT-TRAIL-FILE.
+           COPY AUDITREC.
+      *
+       WORKING-STORAGE     SECTION.
+       COPY RETCODE.
+       01 WS-AUDIT-DATA             PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-HORA             PIC 9(08)   VALUE ZEROES.
+       01 WS-AUDIT-STATUS             PIC X(02)   VALUE SPACES.
+       01 WS-ORGMAST-STATUS         PIC X(02)   VALUE SPACES.
+       01 WS-ABORT-SW               PIC X(01)   VALUE "N".
+          88 WS-ABORT                            VALUE "S".
+       01 WS-TAB-EMPRESA.
+          03 WS-TAB-SETOR           OCCURS 3 TIMES.
+             05 WS-TAB-DEP          OCCURS 4 TIMES.
+                07 WS-TAB-SERVIDOR  PIC X(2) OCCURS 4 TIMES.
+       01 WS-EOF-SW                 PIC X(01)   VALUE "N".
+          88 WS-EOF                             VALUE "Y".
+       01 WS-TOTAL-LIDOS            PIC 9(05)   VALUE ZEROES.
+       01 WS-TOTAL-REJEITADOS       PIC 9(05)   VALUE ZEROES.
+       01 WS-TOTAL-ACEITOS          PIC 9(05)   VALUE ZEROES.
+       01 WS-IDX-SETOR              PIC 9(01)   VALUE ZEROES.
+       01 WS-IDX-DEP                PIC 9(01)   VALUE ZEROES.
+       01 WS-IDX-SERV               PIC 9(01)   VALUE ZEROES.
+       01 WS-ORGSUB-STATUS          PIC X(02)   VALUE SPACES.
+      *
+       PROCEDURE           DIVISION.
+       00000-PRINCIPAL.
+           PERFORM 00010-INICIO.
+           IF NOT WS-ABORT
+              PERFORM 00020-TROCAR-VALOR
+           END-IF.
+           PERFORM 00030-FIM.
+       00000-END.
+      *
+       00010-INICIO          SECTION.
+      *
+           DISPLAY "INICIO DO PROGRAMA".
+           DISPLAY " ".
+
+           OPEN INPUT ORGMAST-FILE.
+           IF WS-ORGMAST-STATUS NOT = "00"
+              DISPLAY "*** ORGMAST NAO ABRIU (STATUS "
+                      WS-ORGMAST-STATUS ") - PASSO ABORTADO ***"
+              MOVE "S" TO WS-ABORT-SW
+           ELSE
+              PERFORM 00011-LE-ORGREF
+              PERFORM 00012-CARREGA-TABELA UNTIL WS-EOF
+              CLOSE ORGMAST-FILE
+              OPEN OUTPUT ORG-REPORT-FILE
+           END-IF.
+       00010-END.
+      *
+       00011-LE-ORGREF        SECTION.
+      * LE O PROXIMO REGISTRO DO MESTRE ORGANIZACIONAL (ORGMAST), EM
+      * ORDEM DE CHAVE (SETOR/DEPTO/SERVIDOR)
+           READ ORGMAST-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LIDOS
+           END-READ.
+       00011-END.
+      *
+       00012-CARREGA-TABELA   SECTION.
+      * POSICIONA O CODIGO DO REGISTRO NA CELULA DA TABELA INDICADA
+      * PELA PROPRIA CHAVE DO REGISTRO (SETOR/DEPTO/SERVIDOR), EM VEZ
+      * DE DEPENDER DA ORDEM POSICIONAL DOS LITERAIS ANTIGOS -- PASSA
+      * PRIMEIRO PELA VALIDA-ORGSUB PORQUE A CHAVE VEM DO ARQUIVO E
+      * PODE TRAZER UM SUBSCRITO FORA DA FAIXA DA TABELA
+           CALL "VALIDA-ORGSUB" USING ORGM-SETOR
+                                       ORGM-DEPTO
+                                       ORGM-SERVIDOR-IDX
+                                       WS-ORGSUB-STATUS
+           END-CALL.
+           IF WS-ORGSUB-STATUS = "00"
+              MOVE ORGM-CODIGO TO WS-TAB-SERVIDOR(ORGM-SETOR,
+                                                   ORGM-DEPTO,
+                                                   ORGM-SERVIDOR-IDX)
+           ELSE
+              DISPLAY "*** ORGMAST COM SUBSCRITO FORA DE FAIXA "
+                      "(SETOR " ORGM-SETOR " DEPTO " ORGM-DEPTO
+                      " SERVIDOR " ORGM-SERVIDOR-IDX ") - REGISTRO "
+                      "IGNORADO (STATUS " WS-ORGSUB-STATUS ") ***"
+              ADD 1 TO WS-TOTAL-REJEITADOS
+           END-IF.
+           PERFORM 00011-LE-ORGREF.
+       00012-END.
+      *
+       00020-TROCAR-VALOR    SECTION.
+      * IMPRIME O ORGANOGRAMA (SETOR -> DEPARTAMENTO -> SERVIDOR) COM
+      * RECUO, EM VEZ DE DESPEJAR O GRUPO WS-TAB-EMPRESA EM BRUTO
+           PERFORM 00021-MOSTRA-SETOR
+              VARYING WS-IDX-SETOR FROM 1 BY 1
+              UNTIL WS-IDX-SETOR > 3.
+       00020-END.
+      *
+       00021-MOSTRA-SETOR    SECTION.
+           DISPLAY "SETOR " WS-IDX-SETOR.
+           PERFORM 00022-MOSTRA-DEPTO
+              VARYING WS-IDX-DEP FROM 1 BY 1
+              UNTIL WS-IDX-DEP > 4.
+       00021-END.
+      *
+       00022-MOSTRA-DEPTO    SECTION.
+           DISPLAY "   DEPARTAMENTO " WS-IDX-DEP.
+           PERFORM 00023-MOSTRA-SERVIDOR
+              VARYING WS-IDX-SERV FROM 1 BY 1
+              UNTIL WS-IDX-SERV > 4.
+       00022-END.
+      *
+       00023-MOSTRA-SERVIDOR SECTION.
+           DISPLAY "      SERVIDOR " WS-IDX-SERV ": "
+                   WS-TAB-SERVIDOR(WS-IDX-SETOR, WS-IDX-DEP,
+                                   WS-IDX-SERV).
+           MOVE WS-IDX-SETOR TO OREP-SETOR.
+           MOVE WS-IDX-DEP   TO OREP-DEPTO.
+           MOVE WS-IDX-SERV  TO OREP-SERVIDOR.
+           MOVE WS-TAB-SERVIDOR(WS-IDX-SETOR, WS-IDX-DEP, WS-IDX-SERV)
+                             TO OREP-CODIGO.
+           WRITE ORG-REP-REC.
+       00023-END.
+      *
+       00029-GRAVA-AUDITORIA  SECTION.
+      * GRAVA UM REGISTRO DE TRILHA DE AUDITORIA DESTA EXECUCAO NO
+      * ARQUIVO COMPARTILHADO AUDITLOG
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-HORA FROM TIME.
+           MOVE SPACES               TO AUDIT-REC.
+           MOVE "EMPRESATABELA"      TO AUDIT-PROGRAMA.
+           MOVE WS-AUDIT-DATA(1:4)   TO AUDIT-ANO.
+           MOVE WS-AUDIT-DATA(5:2)   TO AUDIT-MES.
+           MOVE WS-AUDIT-DATA(7:2)   TO AUDIT-DIA.
+           MOVE WS-AUDIT-HORA(1:2)   TO AUDIT-HORA.
+           MOVE WS-AUDIT-HORA(3:2)   TO AUDIT-MINUTO.
+           MOVE WS-AUDIT-HORA(5:2)   TO AUDIT-SEGUNDO.
+           MOVE WS-TOTAL-LIDOS       TO AUDIT-QTDE-LIDOS.
+           MOVE WS-TOTAL-ACEITOS     TO AUDIT-QTDE-ACEITOS.
+           MOVE WS-TOTAL-REJEITADOS  TO AUDIT-QTDE-REJEIT.
+           MOVE ZEROES               TO AUDIT-HASH-TOTAL.
+           MOVE RETURN-CODE          TO AUDIT-RETURN-CODE.
+           OPEN INPUT AUDIT-TRAIL-FILE.
+           IF WS-AUDIT-STATUS = "00"
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-TRAIL-FILE.
+       00029-END.
+      *
+       00031-DEFINE-RETORNO  SECTION.
+      * FIXA O RETURN-CODE DO PASSO: FATAL SE O MESTRE NAO ABRIU,
+      * ALERTA SE ALGUM REGISTRO TROUXE SUBSCRITO FORA DE FAIXA, NORMAL
+      * CASO CONTRARIO
+           IF WS-ABORT
+              MOVE RC-FATAL TO RETURN-CODE
+           ELSE
+              IF WS-TOTAL-REJEITADOS > ZEROES
+                 MOVE RC-ALERTA TO RETURN-CODE
+              ELSE
+                 MOVE RC-NORMAL TO RETURN-CODE
+              END-IF
+           END-IF.
+       00031-END.
+      *
+       00030-FIM             SECTION.
+           IF NOT WS-ABORT
+              CLOSE ORG-REPORT-FILE
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CODIGOS CARREGADOS: " WS-TOTAL-LIDOS.
+           DISPLAY "--- CONTROLES DE RECONCILIACAO DO PASSO ---".
+           COMPUTE WS-TOTAL-ACEITOS = WS-TOTAL-LIDOS
+                                     - WS-TOTAL-REJEITADOS.
+           DISPLAY "REGISTROS LIDOS.....: " WS-TOTAL-LIDOS.
+           DISPLAY "REGISTROS ACEITOS...: " WS-TOTAL-ACEITOS.
+           DISPLAY "REGISTROS REJEITADOS: " WS-TOTAL-REJEITADOS.
+           PERFORM 00031-DEFINE-RETORNO.
+           PERFORM 00029-GRAVA-AUDITORIA.
+           DISPLAY "FIM DO PROGRAMA".
+           GOBACK.
+       00030-END.
