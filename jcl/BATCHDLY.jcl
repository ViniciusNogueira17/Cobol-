@@ -0,0 +1,157 @@
+//BATCHDLY JOB (ACCTNO),'LOTE DIARIO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* JOB:          BATCHDLY
+//* AUTHOR:       EQUIPE DE SISTEMAS
+//* DATE-WRITTEN: 2026-08-09
+//* PURPOSE:      RODA O LOTE DIARIO NA ORDEM CERTA: CARGA DA TABELA
+//*               DE ORGANIZACAO, IDADE/ANIVERSARIANTES, VALIDACAO DE
+//*               CPF, CONVERSAO DE PONTO E AS DUAS CHECAGENS DE
+//*               QUALIDADE DE DADOS. CADA PASSO SO RODA SE OS
+//*               ANTERIORES TERMINARAM COM RC MENOR QUE 4, PARA QUE
+//*               UM PASSO COM PROBLEMA NAO DEIXE OS SEGUINTES
+//*               RODAREM EM CIMA DE DADOS INCOMPLETOS.
+//*
+//* MODIFICATION HISTORY:
+//* 2026-08-09  RMS  DECK ORIGINAL. UM STEP POR PROGRAMA DO LOTE
+//*                  (MAINCTL), JA QUE CADA PROGRAMA AINDA E UM
+//*                  EXECUTAVEL PROPRIO COMPILADO SEPARADAMENTE.
+//* 2026-08-09  RMS  ACRESCENTADO O DD AUDITLOG (COMPARTILHADO, SHR)
+//*                  EM TODOS OS PASSOS, JA QUE CADA PROGRAMA AGORA
+//*                  GRAVA SUA TRILHA DE AUDITORIA/RECONCILIACAO NESTE
+//*                  ARQUIVO; TAMBEM ACRESCENTADO UM DD SYSIN OPCIONAL
+//*                  (COMENTADO) NOS PASSOS QUE JA ACEITAM CARTAO DE
+//*                  CONTROLE PARA SOBREPOR UM PARAMETRO DEFAULT.
+//* 2026-08-09  RMS  ACRESCENTADO O STEP070 (SUMARIOLOTE), SEM COND,
+//*                  PARA MONTAR O RESUMO DA RODADA A PARTIR DO
+//*                  AUDITLOG MESMO QUANDO ALGUM PASSO ANTERIOR
+//*                  TERMINOU EM ALERTA OU FATAL.
+//* 2026-08-09  RMS  COND=(4,LT,...) TESTAVA "4 LT RC", QUE SO
+//*                  BYPASSA O PASSO SEGUINTE QUANDO UM RC ANTERIOR
+//*                  PASSA DE 4 (ERRO/FATAL), DEIXANDO UM PASSO EM
+//*                  ALERTA (RC=4) SEGUIR A CADEIA. CORRIGIDO PARA
+//*                  COND=(3,LT,...), QUE BYPASSA A PARTIR DE RC=4,
+//*                  CONFORME O OBJETIVO DESCRITO NO PURPOSE ACIMA.
+//* 2026-08-09  RMS  ACRESCENTADO O DD ORGREL NO STEP010, JA QUE
+//*                  EMPRESATABELA PASSOU A GRAVAR O ORGANOGRAMA EM
+//*                  RELATORIO EM VEZ DE SO MANDAR PARA O JOB LOG.
+//* 2026-08-09  RMS  CORRIGIDOS OS LRECL DE NIVERREL, PROXSORW,
+//*                  PROXNIV, CPFEXCPT, CPFTRACE, HORASREL, PONTOEXC
+//*                  E VOGALREL, QUE NAO BATIAM COM O TAMANHO REAL DO
+//*                  REGISTRO GRAVADO PELO PROGRAMA (ALGUNS MAIORES,
+//*                  ALGUNS MENORES E TRUNCANDO CAMPO); E CORRIGIDO O
+//*                  COMENTARIO DO CARTAO SYSIN DO STEP040, QUE
+//*                  MANDAVA PERFURAR O LIMITE DE HORAS NA COLUNA 1-2
+//*                  (NA VERDADE A COLUNA 1-3 DE CTL-CARD-REC E
+//*                  CTL-JANELA-DIAS) EM VEZ DA COLUNA 5-6, ONDE FICA
+//*                  CTL-LIMITE-HORAS.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=EMPRESATABELA
+//*  PASSO 1: CARGA/RELATORIO DA TABELA DE ORGANIZACAO
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ORGMAST  DD DSN=PROD.BATCH.ORGMAST,DISP=SHR
+//ORGREL   DD DSN=PROD.BATCH.D&SYSYMDAY..ORGREL,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=11,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ANIVERSARIO,COND=(3,LT,STEP010)
+//*  PASSO 2: IDADE DOS EMPREGADOS E RELATORIO DE ANIVERSARIANTES
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=PROD.BATCH.EMPMAST,DISP=SHR
+//NIVERREL DD DSN=PROD.BATCH.D&SYSYMDAY..NIVERREL,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=75,BLKSIZE=0)
+//PROXSORW DD UNIT=SYSDA,SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//PROXNIV  DD DSN=PROD.BATCH.D&SYSYMDAY..PROXNIV,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//*  SYSIN E OPCIONAL; SEM ELE, A JANELA DE DIAS CONTINUA EM 30.
+//*  PARA SOBREPOR, DESCOMENTAR E AJUSTAR A COLUNA 1-3 (DDD):
+//*SYSIN    DD *
+//*015
+//*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=CPFBATCH,COND=(3,LT,STEP010,STEP020)
+//*  PASSO 3: VALIDACAO EM LOTE DOS CPFS DO ARQUIVO DE TRANSACOES
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CPFTRANS DD DSN=PROD.BATCH.CPFTRANS,DISP=SHR
+//CPFMAST  DD DSN=PROD.BATCH.CPFMAST,DISP=SHR
+//CPFEXCPT DD DSN=PROD.BATCH.D&SYSYMDAY..CPFEXCPT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//CPFCKPT  DD DSN=PROD.BATCH.CPFCKPT,DISP=SHR
+//CPFTRACE DD DSN=PROD.BATCH.D&SYSYMDAY..CPFTRACE,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CALCMINUTOSPARAHORAS,
+//             COND=(3,LT,STEP010,STEP020,STEP030)
+//*  PASSO 4: CONVERSAO DO PONTO DIARIO EM HORAS/MINUTOS
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PONTODIA DD DSN=PROD.BATCH.PONTODIA,DISP=SHR
+//HORASREL DD DSN=PROD.BATCH.D&SYSYMDAY..HORASREL,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//PONTOEXC DD DSN=PROD.BATCH.D&SYSYMDAY..PONTOEXC,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//*  SYSIN E OPCIONAL; SEM ELE, O LIMITE DE JORNADA CONTINUA EM 8H.
+//*  PARA SOBREPOR, DESCOMENTAR E AJUSTAR A COLUNA 5-6 (HH) -- AS
+//*  COLUNAS 1-3 SAO CTL-JANELA-DIAS (IGNORADO POR ESTE PROGRAMA):
+//*SYSIN    DD *
+//*000 06
+//*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=PALINDROMO,
+//             COND=(3,LT,STEP010,STEP020,STEP030,STEP040)
+//*  PASSO 5: QUALIDADE DE DADOS - PALINDROMOS NO CAMPO NOME
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PALAVRAS DD DSN=PROD.BATCH.PALAVRAS,DISP=SHR
+//PALINDREL DD DSN=PROD.BATCH.D&SYSYMDAY..PALINDREL,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=VOGAL,
+//             COND=(3,LT,STEP010,STEP020,STEP030,STEP040,STEP050)
+//*  PASSO 6: QUALIDADE DE DADOS - PERFIL DE VOGAIS/CONSOANTES
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//VOGALIN  DD DSN=PROD.BATCH.VOGALIN,DISP=SHR
+//VOGALREL DD DSN=PROD.BATCH.D&SYSYMDAY..VOGALREL,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=SUMARIOLOTE
+//*  PASSO 7: RESUMO DA RODADA A PARTIR DA TRILHA DE AUDITORIA; RODA
+//*           SEMPRE, MESMO SE ALGUM PASSO ANTERIOR DEU ALERTA/FATAL
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//SUMARIOREL DD DSN=PROD.BATCH.D&SYSYMDAY..SUMARIOREL,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
